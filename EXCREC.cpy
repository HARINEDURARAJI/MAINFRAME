@@ -0,0 +1,8 @@
+      *    EXCREC.CPY
+      *    SHARED EXCEPTION-LOG RECORD WRITTEN BY ANY NUMERIC OR
+      *    FINANCE UTILITY PROGRAM WHEN A RECORD FAILS VALIDATION -
+      *    WHICH PROGRAM REJECTED IT, THE KEY OR VALUE INVOLVED, AND
+      *    WHY - SO ALL TEN PROGRAMS LOG TO ONE PLACE INSTEAD OF TEN.
+           05  EXC-PROGRAM-ID             PIC X(15).
+           05  EXC-KEY-VALUE              PIC X(15).
+           05  EXC-REASON                 PIC X(40).
