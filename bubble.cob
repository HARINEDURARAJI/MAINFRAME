@@ -1,33 +1,386 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BUBBLE-SORT.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BUB-CTL-FILE ASSIGN TO "BUBCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-IN-FILE ASSIGN TO "BUBIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-OUT-FILE ASSIGN TO "BUBOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-CSV-FILE ASSIGN TO "BUBCSV"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-PARM-FILE ASSIGN TO "BUBPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  BUB-CTL-FILE.
+       01  BUB-CTL-RECORD.
+           05  CTL-ENTRY-COUNT    PIC 9(3).
+           05  CTL-SORT-DIRECTION PIC X.
+           05  CTL-TOP-N          PIC 9(3).
+
+       FD  BUB-IN-FILE.
+       01  BUB-IN-RECORD.
+           05  IN-NUM             PIC 9(3).
+           05  IN-TIEBREAK        PIC 9(3).
+
+       FD  BUB-OUT-FILE.
+       01  BUB-OUT-RECORD         PIC X(40).
+
+      *    A DATED COPY OF BUB-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(40).
+
+       FD  BUB-CSV-FILE.
+       01  BUB-CSV-RECORD         PIC X(20).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 NUMBERS.
-          05 NUM PIC 9(3) OCCURS 10 TIMES.
-       01 I PIC 9(2).
-       01 J PIC 9(2).
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01 ENTRY-COUNT PIC 9(3).
+       01 NUMBER-TABLE.
+          05 NUM PIC 9(3) OCCURS 1 TO 500 TIMES
+                 DEPENDING ON ENTRY-COUNT.
+          05 NUM-TIEBREAK PIC 9(3) OCCURS 1 TO 500 TIMES
+                 DEPENDING ON ENTRY-COUNT.
+       01 I PIC 9(3).
+       01 J PIC 9(3).
        01 TEMP PIC 9(3).
+       01 TEMP-TIEBREAK PIC 9(3).
+       01 SORT-DIRECTION PIC X.
+          88 SORT-ASCENDING  VALUE "A".
+          88 SORT-DESCENDING VALUE "D".
+       01 TOP-N-REQUESTED PIC 9(3) VALUE 0.
+       01 REPORT-LIMIT PIC 9(3).
+
+       01 STAT-MIN        PIC 9(3).
+       01 STAT-MAX        PIC 9(3).
+       01 STAT-MEDIAN     PIC 9(3)V9.
+       01 STAT-DUP-COUNT  PIC 9(3).
+       01 MID-INDEX       PIC 9(3).
+       01 MID-REMAINDER   PIC 9.
+       01 RUN-PARM-STATUS PIC XX.
+       01 AUDIT-LOG-STATUS PIC XX.
+       01 BATCH-START-TIME PIC 9(8).
+       01 BATCH-END-TIME PIC 9(8).
+       01 RUN-DATE PIC 9(8).
+       01 ARC-FILE-NAME PIC X(20).
+       01 ARC-EOF-SWITCH PIC X VALUE "N".
+          88  END-OF-ARC-READ          VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER 10 NUMBERS:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-SORT
+           ELSE
+               PERFORM RUN-INTERACTIVE-SORT
+           END-IF.
+
+           PERFORM SORT-NUMBER-TABLE.
+           PERFORM COMPUTE-SORT-STATISTICS.
+           PERFORM DETERMINE-REPORT-LIMIT.
+
+           IF BATCH-RUN-MODE
+               PERFORM WRITE-SORTED-OUTPUT
+               PERFORM WRITE-CSV-EXPORT
+               PERFORM WRITE-AUDIT-RECORD
+           ELSE
+               DISPLAY "SORTED ARRAY:"
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > REPORT-LIMIT
+                   DISPLAY NUM(I) " (" NUM-TIEBREAK(I) ")"
+               END-PERFORM
+               DISPLAY "STATISTICS:"
+               DISPLAY "  MINIMUM: " STAT-MIN
+               DISPLAY "  MAXIMUM: " STAT-MAX
+               DISPLAY "  MEDIAN: " STAT-MEDIAN
+               DISPLAY "  DUPLICATE COUNT: " STAT-DUP-COUNT
+           END-IF.
+
+           GOBACK.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH OR INTERACTIVE (B/I): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+      *    NUMBER-TABLE IS ONLY SIZED FOR 500 ENTRIES, BUT ENTRY-COUNT
+      *    CAN CARRY A VALUE AS HIGH AS 999 FROM THE CONSOLE OR A
+      *    BAD CONTROL RECORD - CAPPING HERE, BEFORE THE TABLE IS
+      *    POPULATED, KEEPS AN OVERSIZED COUNT FROM INDEXING NUM AND
+      *    NUM-TIEBREAK PAST THEIR DECLARED BOUNDS.
+       VALIDATE-ENTRY-COUNT.
+           IF ENTRY-COUNT > 500
+               DISPLAY "ENTRY COUNT " ENTRY-COUNT
+                   " EXCEEDS TABLE LIMIT OF 500 - TRUNCATED TO 500"
+               MOVE 500 TO ENTRY-COUNT
+           END-IF.
+
+      *    WHEN A TOP-N VALUE HAS BEEN REQUESTED, LIMITS THE REPORTS
+      *    TO THE FIRST N ENTRIES OF THE SORTED TABLE - SINCE NUM IS
+      *    ALREADY IN ASCENDING OR DESCENDING ORDER, THE FIRST N
+      *    ENTRIES ARE THE LOWEST N OR THE HIGHEST N DEPENDING ON
+      *    WHICH DIRECTION THE SORT WAS RUN IN. A TOP-N OF ZERO OR
+      *    GREATER THAN THE ENTRY COUNT MEANS REPORT EVERYTHING.
+       DETERMINE-REPORT-LIMIT.
+           IF TOP-N-REQUESTED > 0 AND TOP-N-REQUESTED < ENTRY-COUNT
+               MOVE TOP-N-REQUESTED TO REPORT-LIMIT
+           ELSE
+               MOVE ENTRY-COUNT TO REPORT-LIMIT
+           END-IF.
+
+       COMPUTE-SORT-STATISTICS.
+           IF SORT-ASCENDING
+               MOVE NUM(1) TO STAT-MIN
+               MOVE NUM(ENTRY-COUNT) TO STAT-MAX
+           ELSE
+               MOVE NUM(ENTRY-COUNT) TO STAT-MIN
+               MOVE NUM(1) TO STAT-MAX
+           END-IF
+
+           DIVIDE ENTRY-COUNT BY 2 GIVING MID-INDEX
+               REMAINDER MID-REMAINDER
+           IF MID-REMAINDER = 0
+               COMPUTE STAT-MEDIAN =
+                   (NUM(MID-INDEX) + NUM(MID-INDEX + 1)) / 2
+           ELSE
+               ADD 1 TO MID-INDEX
+               MOVE NUM(MID-INDEX) TO STAT-MEDIAN
+           END-IF
+
+           MOVE 0 TO STAT-DUP-COUNT
+           PERFORM VARYING I FROM 2 BY 1 UNTIL I > ENTRY-COUNT
+               IF NUM(I) = NUM(I - 1)
+                   ADD 1 TO STAT-DUP-COUNT
+               END-IF
+           END-PERFORM.
+
+       RUN-INTERACTIVE-SORT.
+           DISPLAY "HOW MANY NUMBERS (1-500): ".
+           ACCEPT ENTRY-COUNT.
+           PERFORM VALIDATE-ENTRY-COUNT.
+
+           DISPLAY "SORT DIRECTION, ASCENDING OR DESCENDING (A/D): ".
+           ACCEPT SORT-DIRECTION.
+
+           DISPLAY "TOP N VALUES TO REPORT, 0 FOR ALL: ".
+           ACCEPT TOP-N-REQUESTED.
+
+           DISPLAY "ENTER " ENTRY-COUNT " NUMBERS AND TIEBREAKERS:".
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRY-COUNT
                ACCEPT NUM(I)
+               DISPLAY "  TIEBREAKER FOR THIS NUMBER: "
+               ACCEPT NUM-TIEBREAK(I)
            END-PERFORM.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 9
-               PERFORM VARYING J FROM 1 BY 1 UNTIL J > 10 - I
-                   IF NUM(J) > NUM(J + 1)
+       RUN-BATCH-SORT.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT BUB-CTL-FILE
+           READ BUB-CTL-FILE
+           END-READ
+           MOVE CTL-ENTRY-COUNT TO ENTRY-COUNT
+           MOVE CTL-SORT-DIRECTION TO SORT-DIRECTION
+           MOVE CTL-TOP-N TO TOP-N-REQUESTED
+           CLOSE BUB-CTL-FILE
+
+           PERFORM VALIDATE-ENTRY-COUNT
+
+           OPEN INPUT BUB-IN-FILE
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRY-COUNT
+               READ BUB-IN-FILE
+               END-READ
+               MOVE IN-NUM TO NUM(I)
+               MOVE IN-TIEBREAK TO NUM-TIEBREAK(I)
+           END-PERFORM
+           CLOSE BUB-IN-FILE.
+
+      *    WHEN TWO ENTRIES TIE ON THE PRIMARY NUMBER, NUM-TIEBREAK IS
+      *    COMPARED IN THE SAME DIRECTION AS THE PRIMARY SORT SO TIES
+      *    COME OUT IN A DEFINED ORDER INSTEAD OF WHATEVER ORDER THEY
+      *    HAPPENED TO ARRIVE IN.
+       SORT-NUMBER-TABLE.
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > ENTRY-COUNT - 1
+               PERFORM VARYING J FROM 1 BY 1
+                       UNTIL J > ENTRY-COUNT - I
+                   IF (SORT-ASCENDING AND NUM(J) > NUM(J + 1)) OR
+                      (SORT-DESCENDING AND NUM(J) < NUM(J + 1)) OR
+                      (NUM(J) = NUM(J + 1) AND SORT-ASCENDING AND
+                          NUM-TIEBREAK(J) > NUM-TIEBREAK(J + 1)) OR
+                      (NUM(J) = NUM(J + 1) AND SORT-DESCENDING AND
+                          NUM-TIEBREAK(J) < NUM-TIEBREAK(J + 1))
                        MOVE NUM(J) TO TEMP
                        MOVE NUM(J + 1) TO NUM(J)
                        MOVE TEMP TO NUM(J + 1)
+                       MOVE NUM-TIEBREAK(J) TO TEMP-TIEBREAK
+                       MOVE NUM-TIEBREAK(J + 1) TO NUM-TIEBREAK(J)
+                       MOVE TEMP-TIEBREAK TO NUM-TIEBREAK(J + 1)
                    END-IF
                END-PERFORM
            END-PERFORM.
 
-           DISPLAY "SORTED ARRAY:".
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 10
-               DISPLAY NUM(I)
-           END-PERFORM.
+       WRITE-SORTED-OUTPUT.
+           OPEN OUTPUT BUB-OUT-FILE
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO BUB-OUT-RECORD
+           STRING "BUBBLE-SORT RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO BUB-OUT-RECORD
+           END-STRING
+           WRITE BUB-OUT-RECORD
+
+           IF REPORT-LIMIT < ENTRY-COUNT
+               MOVE SPACES TO BUB-OUT-RECORD
+               STRING "TOP " DELIMITED BY SIZE
+                   REPORT-LIMIT DELIMITED BY SIZE
+                   " OF " DELIMITED BY SIZE
+                   ENTRY-COUNT DELIMITED BY SIZE
+                   " ENTRIES:" DELIMITED BY SIZE
+                   INTO BUB-OUT-RECORD
+               END-STRING
+               WRITE BUB-OUT-RECORD
+           END-IF
+
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REPORT-LIMIT
+               MOVE SPACES TO BUB-OUT-RECORD
+               STRING NUM(I) DELIMITED BY SIZE
+                   " (" DELIMITED BY SIZE
+                   NUM-TIEBREAK(I) DELIMITED BY SIZE
+                   ")" DELIMITED BY SIZE
+                   INTO BUB-OUT-RECORD
+               END-STRING
+               WRITE BUB-OUT-RECORD
+           END-PERFORM
+
+           MOVE SPACES TO BUB-OUT-RECORD
+           STRING "MIN=" DELIMITED BY SIZE
+               STAT-MIN DELIMITED BY SIZE
+               " MAX=" DELIMITED BY SIZE
+               STAT-MAX DELIMITED BY SIZE
+               INTO BUB-OUT-RECORD
+           END-STRING
+           WRITE BUB-OUT-RECORD
+
+           MOVE SPACES TO BUB-OUT-RECORD
+           STRING "MEDIAN=" DELIMITED BY SIZE
+               STAT-MEDIAN DELIMITED BY SIZE
+               " DUPLICATES=" DELIMITED BY SIZE
+               STAT-DUP-COUNT DELIMITED BY SIZE
+               INTO BUB-OUT-RECORD
+           END-STRING
+           WRITE BUB-OUT-RECORD
+
+           CLOSE BUB-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS. THE CSV EXTRACT IS A DERIVED
+      *    CONVENIENCE COPY, NOT THE REPORT OF RECORD, SO IT IS NOT
+      *    ARCHIVED HERE.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "BUBOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT BUB-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ BUB-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE BUB-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ BUB-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE BUB-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    WRITES THE SORTED ARRAY AS A RANK,VALUE CSV EXTRACT SO THE
+      *    RESULTS CAN BE LOADED INTO A SPREADSHEET WITHOUT RE-KEYING
+      *    NUMBERS OFF THE BUBOUT PRINTOUT.
+       WRITE-CSV-EXPORT.
+           OPEN OUTPUT BUB-CSV-FILE
+           MOVE "RANK,VALUE,TIEBREAK" TO BUB-CSV-RECORD
+           WRITE BUB-CSV-RECORD
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > REPORT-LIMIT
+               MOVE SPACES TO BUB-CSV-RECORD
+               STRING I DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NUM(I) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   NUM-TIEBREAK(I) DELIMITED BY SIZE
+                   INTO BUB-CSV-RECORD
+               END-STRING
+               WRITE BUB-CSV-RECORD
+           END-PERFORM
+           CLOSE BUB-CSV-FILE.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
 
-           STOP RUN.
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "BUBBLE-SORT" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE ENTRY-COUNT TO AUD-RECORD-COUNT
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "ENTRIES=" DELIMITED BY SIZE
+               ENTRY-COUNT DELIMITED BY SIZE
+               " DIR=" DELIMITED BY SIZE
+               SORT-DIRECTION DELIMITED BY SIZE
+               INTO AUD-INPUT-SUMMARY
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
