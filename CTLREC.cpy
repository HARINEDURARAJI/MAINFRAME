@@ -0,0 +1,15 @@
+      *    CTLREC.CPY
+      *    SHARED CONTROL-RECORD LAYOUT FOR THE NUMERIC UTILITY
+      *    PROGRAMS (FACTORIAL, FIBONACCI, PRIME-1-200, DIVISIBLE AND
+      *    PALINDROME) - A REQUEST TYPE, AN INPUT VALUE, AN OUTPUT
+      *    VALUE AND A STATUS FLAG, SO EACH PROGRAM'S CONTROL OR
+      *    DETAIL RECORD STARTS FROM THE SAME SHAPE INSTEAD OF FIVE
+      *    UNRELATED ONES. A PROGRAM THAT NEEDS MORE THAN ONE INPUT
+      *    VALUE, OR A NON-NUMERIC ONE, APPENDS ITS OWN FIELDS AFTER
+      *    THIS COPY.
+           05  CTL-REQUEST-TYPE           PIC X(10).
+           05  CTL-INPUT-VALUE            PIC 9(9).
+           05  CTL-OUTPUT-VALUE           PIC 9(9).
+           05  CTL-STATUS-FLAG            PIC X.
+               88  CTL-STATUS-OK              VALUE "Y".
+               88  CTL-STATUS-ERROR           VALUE "N".
