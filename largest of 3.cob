@@ -1,26 +1,311 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. LARGEST-OF-3.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LG3-IN-FILE ASSIGN TO "LG3IN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT LG3-OUT-FILE ASSIGN TO "LG3OUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT LG3-SUS-FILE ASSIGN TO "LG3SUS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-PARM-FILE ASSIGN TO "LG3PARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  LG3-IN-FILE.
+       01  LG3-IN-RECORD.
+           05  IN-BRANCH-ID       PIC X(10).
+           05  IN-VAL-A           PIC X(4).
+           05  IN-VAL-B           PIC X(4).
+           05  IN-VAL-C           PIC X(4).
+
+       FD  LG3-OUT-FILE.
+       01  LG3-OUT-RECORD         PIC X(40).
+
+      *    A DATED COPY OF LG3-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(40).
+
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+      *    HOLDS A COPY OF ANY BATCH RECORD THAT FAILS VALIDATION, IN
+      *    THE SAME SHAPE AS LG3-IN-RECORD, SO IT CAN BE CORRECTED AND
+      *    RE-SUBMITTED AS INPUT ON A LATER RUN INSTEAD OF BEING LOST.
+       FD  LG3-SUS-FILE.
+       01  LG3-SUS-RECORD         PIC X(22).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01 A-IN PIC X(4).
+       01 B-IN PIC X(4).
+       01 C-IN PIC X(4).
        01 A PIC 9(4).
        01 B PIC 9(4).
        01 C PIC 9(4).
+       01 HIGH-VAL PIC 9(4).
+       01 LOW-VAL PIC 9(4).
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-LG3-IN          VALUE "Y".
+       01 EXC-LOG-STATUS          PIC XX.
+       01 RUN-PARM-STATUS         PIC XX.
+       01 AUDIT-LOG-STATUS        PIC XX.
+       01 RECORD-COUNT            PIC 9(7) VALUE 0.
+       01 BATCH-START-TIME        PIC 9(8).
+       01 BATCH-END-TIME          PIC 9(8).
+       01 RUN-DATE                PIC 9(8).
+       01 ARC-FILE-NAME           PIC X(20).
+       01 ARC-EOF-SWITCH          PIC X VALUE "N".
+           88  END-OF-ARC-READ        VALUE "Y".
+           COPY NUMVAL.
 
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-LG3
+           ELSE
+               PERFORM RUN-INTERACTIVE-LG3
+           END-IF.
+
+           STOP RUN.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH OR INTERACTIVE (B/I): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+       RUN-INTERACTIVE-LG3.
            DISPLAY "ENTER THREE NUMBERS:".
-           ACCEPT A.
-           ACCEPT B.
-           ACCEPT C.
+           ACCEPT A-IN.
+           ACCEPT B-IN.
+           ACCEPT C-IN.
+
+           PERFORM VALIDATE-LG3-INPUT
+           IF INPUT-IS-VALID
+               PERFORM COMPUTE-HIGH-LOW
+               DISPLAY "LARGEST: " HIGH-VAL
+               DISPLAY "SMALLEST: " LOW-VAL
+           ELSE
+               DISPLAY "INVALID INPUT - A, B AND C MUST BE NUMERIC"
+           END-IF.
+
+       RUN-BATCH-LG3.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT LG3-IN-FILE
+           OPEN OUTPUT LG3-OUT-FILE
+           OPEN OUTPUT LG3-SUS-FILE
+           PERFORM OPEN-EXCEPTION-LOG
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO LG3-OUT-RECORD
+           STRING "LARGEST-OF-3 RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO LG3-OUT-RECORD
+           END-STRING
+           WRITE LG3-OUT-RECORD
+
+           MOVE "BRANCH     HIGH LOW" TO LG3-OUT-RECORD
+           WRITE LG3-OUT-RECORD
+
+           READ LG3-IN-FILE
+               AT END SET END-OF-LG3-IN TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-LG3-IN
+               MOVE IN-VAL-A TO A-IN
+               MOVE IN-VAL-B TO B-IN
+               MOVE IN-VAL-C TO C-IN
+               ADD 1 TO RECORD-COUNT
+
+               PERFORM VALIDATE-LG3-INPUT
+               IF INPUT-IS-VALID
+                   PERFORM COMPUTE-HIGH-LOW
+
+                   MOVE SPACES TO LG3-OUT-RECORD
+                   STRING IN-BRANCH-ID DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       HIGH-VAL DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       LOW-VAL DELIMITED BY SIZE
+                       INTO LG3-OUT-RECORD
+                   END-STRING
+                   WRITE LG3-OUT-RECORD
+               ELSE
+                   MOVE SPACES TO EXC-LOG-RECORD
+                   MOVE "LARGEST-OF-3" TO EXC-PROGRAM-ID
+                   MOVE IN-BRANCH-ID TO EXC-KEY-VALUE
+                   MOVE "A, B OR C NOT NUMERIC" TO EXC-REASON
+                   WRITE EXC-LOG-RECORD
+
+                   MOVE LG3-IN-RECORD TO LG3-SUS-RECORD
+                   WRITE LG3-SUS-RECORD
+               END-IF
+
+               READ LG3-IN-FILE
+                   AT END SET END-OF-LG3-IN TO TRUE
+               END-READ
+           END-PERFORM
+
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-RECORD
+
+           CLOSE LG3-IN-FILE
+           CLOSE LG3-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+           CLOSE LG3-SUS-FILE
+           CLOSE EXC-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "LG3OUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT LG3-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ LG3-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE LG3-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ LG3-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE LG3-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    APPENDS TO THE SHARED EXCEPTION LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXC-LOG-FILE
+           IF EXC-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXC-LOG-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "LARGEST-OF-3" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE "LG3IN DETAIL FILE" TO AUD-INPUT-SUMMARY
+           WRITE AUDIT-LOG-RECORD.
 
+      *    CATCHES NON-NUMERIC A/B/C CONSOLE OR FILE INPUT BEFORE IT
+      *    REACHES A NUMERIC FIELD, SO BAD DATA IS LOGGED INSTEAD OF
+      *    ABENDING THE JOB. USES THE SAME SHARED NUMERIC-FIELD CHECK
+      *    AS THE OTHER CONSOLE-DRIVEN UTILITIES.
+       VALIDATE-LG3-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE A-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO A
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE B-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO B
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE C-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO C
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF.
+
+           COPY NUMVALP.
+
+       COMPUTE-HIGH-LOW.
            IF A >= B AND A >= C
-               DISPLAY "LARGEST: " A
+               MOVE A TO HIGH-VAL
            ELSE
                IF B >= A AND B >= C
-                   DISPLAY "LARGEST: " B
+                   MOVE B TO HIGH-VAL
                ELSE
-                   DISPLAY "LARGEST: " C
+                   MOVE C TO HIGH-VAL
                END-IF
-           END-IF.
+           END-IF
 
-           STOP RUN.
+           IF A <= B AND A <= C
+               MOVE A TO LOW-VAL
+           ELSE
+               IF B <= A AND B <= C
+                   MOVE B TO LOW-VAL
+               ELSE
+                   MOVE C TO LOW-VAL
+               END-IF
+           END-IF.
