@@ -1,27 +1,368 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBONACCI.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIB-CTL-FILE ASSIGN TO "FIBCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FIB-OUT-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FIB-CKPT-FILE ASSIGN TO "FIBCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FIB-CKPT-STATUS.
+           SELECT FIB-SKED-FILE ASSIGN TO "FIBSKED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS FIB-SKED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FIB-CTL-FILE.
+       01  FIB-CTL-RECORD.
+           COPY CTLREC.
+           05  CTL-SCHEDULE-FREQ  PIC X.
+               88  SCHEDULE-DAILY     VALUE "D".
+               88  SCHEDULE-WEEKLY    VALUE "W".
+               88  SCHEDULE-MONTHLY   VALUE "M".
+
+       FD  FIB-OUT-FILE.
+       01  FIB-OUT-RECORD         PIC X(40).
+
+      *    A DATED COPY OF FIB-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(40).
+
+       FD  FIB-CKPT-FILE.
+       01  FIB-CKPT-RECORD.
+           05  CKPT-A             PIC 9(18).
+           05  CKPT-B             PIC 9(18).
+           05  CKPT-RECORD-COUNT  PIC 9(9).
+           05  CKPT-FIB-SUM       PIC 9(18).
+           05  CKPT-COMPLETE      PIC X.
+
+      *    REMEMBERS THE DATE THIS JOB LAST ACTUALLY RAN SO A DAILY
+      *    SCHEDULER INVOCATION CAN BE SELF-GATED TO ITS REQUIRED
+      *    WEEKLY OR MONTHLY CADENCE INSTEAD OF RUNNING EVERY TIME.
+       FD  FIB-SKED-FILE.
+       01  FIB-SKED-RECORD.
+           05  SKED-LAST-RUN-DATE PIC 9(8).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01 A PIC 9(4) VALUE 0.
-       01 B PIC 9(4) VALUE 1.
-       01 C PIC 9(4).
-       01 SUM PIC 9(6) VALUE 0.
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01 FIB-LIMIT PIC 9(9) VALUE 100.
+       01 A PIC 9(18) VALUE 0.
+       01 B PIC 9(18) VALUE 1.
+       01 C PIC 9(18).
+       01 FIB-SUM PIC 9(18) VALUE 0.
+       01 RUN-DATE PIC 9(8).
+       01 RUN-DATE-PARTS REDEFINES RUN-DATE.
+          05 RUN-YEAR PIC 9(4).
+          05 RUN-MONTH PIC 9(2).
+          05 RUN-DAY PIC 9(2).
+       01 RECORD-COUNT PIC 9(9) VALUE 0.
+       01 FIB-CKPT-STATUS PIC XX.
+       01 FIB-SKED-STATUS PIC XX.
+       01 LAST-RUN-DATE PIC 9(8) VALUE 0.
+       01 LAST-RUN-DATE-PARTS REDEFINES LAST-RUN-DATE.
+          05 LAST-RUN-YEAR PIC 9(4).
+          05 LAST-RUN-MONTH PIC 9(2).
+          05 LAST-RUN-DAY PIC 9(2).
+       01 DAYS-SINCE-EPOCH PIC 9(7).
+       01 LAST-RUN-DAYS PIC 9(7).
+       01  SCHEDULE-DUE-SWITCH    PIC X VALUE "Y".
+           88  SCHEDULE-IS-DUE        VALUE "Y".
+       01 CKPT-INTERVAL PIC 9(3) VALUE 1.
+       01 CKPT-TALLY PIC 9(3) VALUE 0.
+       01 RESTART-SWITCH PIC X VALUE "N".
+           88  RESTARTED-RUN          VALUE "Y".
+       01 AUDIT-LOG-STATUS PIC XX.
+       01 BATCH-START-TIME PIC 9(8).
+       01 BATCH-END-TIME PIC 9(8).
+       01 ARC-FILE-NAME PIC X(20).
+       01 ARC-EOF-SWITCH PIC X VALUE "N".
+          88  END-OF-ARC-READ          VALUE "Y".
 
        PROCEDURE DIVISION.
+           DISPLAY "BATCH OR INTERACTIVE (B/I): ".
+           ACCEPT RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-FIBONACCI
+           ELSE
+               PERFORM RUN-INTERACTIVE-FIBONACCI
+           END-IF.
+
+           GOBACK.
+
+       RUN-INTERACTIVE-FIBONACCI.
+           DISPLAY "ENTER SERIES LIMIT: ".
+           ACCEPT FIB-LIMIT.
+
            DISPLAY A
            DISPLAY B
-           ADD A B GIVING SUM
+           ADD A B GIVING FIB-SUM
 
-           PERFORM UNTIL C > 100
+           PERFORM UNTIL C > FIB-LIMIT
                COMPUTE C = A + B
-               IF C <= 100
+               IF C <= FIB-LIMIT
                    DISPLAY C
-                   ADD C TO SUM
+                   ADD C TO FIB-SUM
                END-IF
                MOVE B TO A
                MOVE C TO B
            END-PERFORM.
 
-           DISPLAY "SUM OF SERIES: " SUM.
-           STOP RUN.
+           DISPLAY "SUM OF SERIES: " FIB-SUM.
+
+       RUN-BATCH-FIBONACCI.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT FIB-CTL-FILE
+           READ FIB-CTL-FILE
+           END-READ
+           MOVE CTL-INPUT-VALUE TO FIB-LIMIT
+           CLOSE FIB-CTL-FILE
+
+           PERFORM CHECK-FOR-RESTART
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           IF RESTARTED-RUN
+               SET SCHEDULE-IS-DUE TO TRUE
+           ELSE
+               PERFORM DETERMINE-SCHEDULE-DUE
+           END-IF
+
+           IF SCHEDULE-IS-DUE
+               IF RESTARTED-RUN
+                   OPEN EXTEND FIB-OUT-FILE
+               ELSE
+                   OPEN OUTPUT FIB-OUT-FILE
+
+                   MOVE SPACES TO FIB-OUT-RECORD
+                   STRING "FIBONACCI SERIES RUN DATE: "
+                       DELIMITED BY SIZE
+                       RUN-DATE DELIMITED BY SIZE
+                       INTO FIB-OUT-RECORD
+                   END-STRING
+                   WRITE FIB-OUT-RECORD
+
+                   MOVE 0 TO RECORD-COUNT
+                   MOVE SPACES TO FIB-OUT-RECORD
+                   MOVE A TO FIB-OUT-RECORD
+                   WRITE FIB-OUT-RECORD
+                   ADD 1 TO RECORD-COUNT
+
+                   MOVE SPACES TO FIB-OUT-RECORD
+                   MOVE B TO FIB-OUT-RECORD
+                   WRITE FIB-OUT-RECORD
+                   ADD 1 TO RECORD-COUNT
+                   ADD A B GIVING FIB-SUM
+               END-IF
+
+               PERFORM UNTIL C > FIB-LIMIT
+                   COMPUTE C = A + B
+                   IF C <= FIB-LIMIT
+                       MOVE SPACES TO FIB-OUT-RECORD
+                       MOVE C TO FIB-OUT-RECORD
+                       WRITE FIB-OUT-RECORD
+                       ADD 1 TO RECORD-COUNT
+                       ADD C TO FIB-SUM
+                   END-IF
+                   MOVE B TO A
+                   MOVE C TO B
+
+                   IF C <= FIB-LIMIT
+                       ADD 1 TO CKPT-TALLY
+                       IF CKPT-TALLY >= CKPT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO CKPT-TALLY
+                       END-IF
+                   END-IF
+               END-PERFORM
+
+               PERFORM WRITE-COMPLETE-CHECKPOINT
+
+               MOVE SPACES TO FIB-OUT-RECORD
+               STRING "RECORD COUNT: " DELIMITED BY SIZE
+                   RECORD-COUNT DELIMITED BY SIZE
+                   INTO FIB-OUT-RECORD
+               END-STRING
+               WRITE FIB-OUT-RECORD
+
+               MOVE SPACES TO FIB-OUT-RECORD
+               STRING "SUM OF SERIES: " DELIMITED BY SIZE
+                   FIB-SUM DELIMITED BY SIZE
+                   INTO FIB-OUT-RECORD
+               END-STRING
+               WRITE FIB-OUT-RECORD
+
+               CLOSE FIB-OUT-FILE
+               PERFORM ARCHIVE-OUTPUT-REPORT
+
+               PERFORM SAVE-SCHEDULE-LAST-RUN
+           ELSE
+               OPEN OUTPUT FIB-OUT-FILE
+               MOVE SPACES TO FIB-OUT-RECORD
+               STRING "FIBONACCI NOT DUE TO RUN ON " DELIMITED BY SIZE
+                   RUN-DATE DELIMITED BY SIZE
+                   INTO FIB-OUT-RECORD
+               END-STRING
+               WRITE FIB-OUT-RECORD
+               CLOSE FIB-OUT-FILE
+               PERFORM ARCHIVE-OUTPUT-REPORT
+           END-IF
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "FIBOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT FIB-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ FIB-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE FIB-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ FIB-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE FIB-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    CHECKS THE CONTROL FILE'S SCHEDULE FREQUENCY AGAINST THE
+      *    LAST DATE THIS JOB ACTUALLY RAN, SO A DAILY OR WEEKLY
+      *    SCHEDULER INVOCATION ONLY DOES WORK ON ITS REQUIRED CADENCE.
+      *    THE DAY COUNT IS THE SAME 30-DAY-MONTH APPROXIMATION USED
+      *    FOR SIMPLE-INTEREST'S ACTUAL/360 ACCRUAL, SINCE THIS SHOP
+      *    HAS NO CALENDAR-DATE LIBRARY AVAILABLE TO THESE UTILITIES.
+       DETERMINE-SCHEDULE-DUE.
+           SET SCHEDULE-IS-DUE TO TRUE
+           MOVE 0 TO LAST-RUN-DATE
+
+           OPEN INPUT FIB-SKED-FILE
+           IF FIB-SKED-STATUS = "00"
+               READ FIB-SKED-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE SKED-LAST-RUN-DATE TO LAST-RUN-DATE
+               CLOSE FIB-SKED-FILE
+           END-IF
+
+           IF LAST-RUN-DATE NOT = 0
+               COMPUTE DAYS-SINCE-EPOCH =
+                   RUN-YEAR * 360 + RUN-MONTH * 30 + RUN-DAY
+               COMPUTE LAST-RUN-DAYS =
+                   LAST-RUN-YEAR * 360 + LAST-RUN-MONTH * 30
+                       + LAST-RUN-DAY
+
+               IF SCHEDULE-WEEKLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 7
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
+               END-IF
+               IF SCHEDULE-MONTHLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 30
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
+               END-IF
+           END-IF.
+
+      *    RECORDS TODAY AS THE LAST DATE THIS JOB ACTUALLY DID WORK,
+      *    FOR THE NEXT SCHEDULER INVOCATION TO COMPARE AGAINST.
+       SAVE-SCHEDULE-LAST-RUN.
+           MOVE RUN-DATE TO SKED-LAST-RUN-DATE
+           OPEN OUTPUT FIB-SKED-FILE
+           WRITE FIB-SKED-RECORD
+           CLOSE FIB-SKED-FILE.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "FIBONACCI" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "SERIES LIMIT=" DELIMITED BY SIZE
+               FIB-LIMIT DELIMITED BY SIZE
+               INTO AUD-INPUT-SUMMARY
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *    RESUMES FROM THE LAST CHECKPOINT IF AN EARLIER BATCH RUN
+      *    WAS INTERRUPTED PARTWAY THROUGH A LARGE SERIES, INSTEAD OF
+      *    REDOING ALREADY-COMPLETED WORK.
+       CHECK-FOR-RESTART.
+           OPEN INPUT FIB-CKPT-FILE
+           IF FIB-CKPT-STATUS = "00"
+               READ FIB-CKPT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-COMPLETE NOT = "Y"
+                   MOVE CKPT-A TO A
+                   MOVE CKPT-B TO B
+                   MOVE CKPT-RECORD-COUNT TO RECORD-COUNT
+                   MOVE CKPT-FIB-SUM TO FIB-SUM
+                   SET RESTARTED-RUN TO TRUE
+               END-IF
+               CLOSE FIB-CKPT-FILE
+           END-IF.
+
+      *    SAVES THE CURRENT A/B POSITION AND RUNNING TOTALS SO AN
+      *    ABENDED RUN CAN PICK BACK UP FROM HERE.
+       WRITE-CHECKPOINT.
+           MOVE A TO CKPT-A
+           MOVE B TO CKPT-B
+           MOVE RECORD-COUNT TO CKPT-RECORD-COUNT
+           MOVE FIB-SUM TO CKPT-FIB-SUM
+           MOVE "N" TO CKPT-COMPLETE
+           OPEN OUTPUT FIB-CKPT-FILE
+           WRITE FIB-CKPT-RECORD
+           CLOSE FIB-CKPT-FILE.
+
+      *    MARKS THE SERIES COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    INSTEAD OF RESUMING A FINISHED JOB.
+       WRITE-COMPLETE-CHECKPOINT.
+           MOVE "Y" TO CKPT-COMPLETE
+           OPEN OUTPUT FIB-CKPT-FILE
+           WRITE FIB-CKPT-RECORD
+           CLOSE FIB-CKPT-FILE.
