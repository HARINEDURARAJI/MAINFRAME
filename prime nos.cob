@@ -1,23 +1,562 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PRIME-1-200.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRM-CTL-FILE ASSIGN TO "PRMCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PRM-OUT-FILE ASSIGN TO "PRMOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PRM-CKPT-FILE ASSIGN TO "PRMCKPT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRM-CKPT-STATUS.
+           SELECT PRM-SKED-FILE ASSIGN TO "PRMSKED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS PRM-SKED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  PRM-CTL-FILE.
+       01  PRM-CTL-RECORD.
+           COPY CTLREC.
+           05  CTL-LOWER-BOUND    PIC 9(5).
+           05  CTL-FACTOR-MODE    PIC X.
+           05  CTL-SCHEDULE-FREQ  PIC X.
+               88  SCHEDULE-DAILY     VALUE "D".
+               88  SCHEDULE-WEEKLY    VALUE "W".
+               88  SCHEDULE-MONTHLY   VALUE "M".
+
+       FD  PRM-OUT-FILE.
+       01  PRM-OUT-RECORD         PIC X(60).
+
+      *    A DATED COPY OF PRM-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(60).
+
+       FD  PRM-CKPT-FILE.
+       01  PRM-CKPT-RECORD.
+           05  CKPT-NUM           PIC 9(5).
+           05  CKPT-PRIME-COUNT   PIC 9(5).
+           05  CKPT-COMPLETE      PIC X.
+
+      *    REMEMBERS THE DATE THIS JOB LAST ACTUALLY RAN SO A DAILY
+      *    SCHEDULER INVOCATION CAN BE SELF-GATED TO ITS REQUIRED
+      *    WEEKLY OR MONTHLY CADENCE INSTEAD OF RUNNING EVERY TIME.
+       FD  PRM-SKED-FILE.
+       01  PRM-SKED-RECORD.
+           05  SKED-LAST-RUN-DATE PIC 9(8).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-       01  NUM        PIC 9(3).
-       01  DIVISOR    PIC 9(3).
-       01  FLAG       PIC X.
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01  FACTOR-MODE-SWITCH     PIC X VALUE "N".
+           88  FACTOR-MODE-ON         VALUE "Y".
+
+       01 LOWER-BOUND PIC 9(5) VALUE 2.
+       01 UPPER-BOUND PIC 9(5) VALUE 200.
+
+      *    THE SIEVE TABLE IS CAPPED AT 10000 ENTRIES - A CONTROL
+      *    RECORD ASKING FOR A RANGE ABOVE THAT IS OUT OF SCOPE FOR
+      *    THIS UTILITY.
+       01 SIEVE-TABLE.
+          05 SIEVE-FLAG PIC X OCCURS 1 TO 10000 TIMES
+                 DEPENDING ON UPPER-BOUND.
+
+       01 SIEVE-INDEX PIC 9(5).
+       01 SIEVE-MULTIPLE PIC 9(5).
+       01 NUM PIC 9(5).
+       01 DIVISOR PIC 9(5).
+       01 DIV-QUOTIENT PIC 9(5).
+       01 TRIAL-QUOTIENT PIC 9(5).
+       01 DIV-REMAINDER PIC 9(5).
+       01 PRIME-COUNT PIC 9(5) VALUE 0.
+       01 FACTOR-LIST PIC X(40).
+       01 FACTOR-POINTER PIC 9(3).
+       01 START-TIME PIC 9(8).
+       01 START-TIME-PARTS REDEFINES START-TIME.
+          05 START-HH PIC 9(2).
+          05 START-MM PIC 9(2).
+          05 START-SS PIC 9(2).
+          05 START-CC PIC 9(2).
+       01 END-TIME PIC 9(8).
+       01 END-TIME-PARTS REDEFINES END-TIME.
+          05 END-HH PIC 9(2).
+          05 END-MM PIC 9(2).
+          05 END-SS PIC 9(2).
+          05 END-CC PIC 9(2).
+       01 START-HUNDREDTHS PIC 9(9).
+       01 END-HUNDREDTHS PIC 9(9).
+       01 ELAPSED-HUNDREDTHS PIC S9(9).
+       01 ELAPSED-REMAINDER PIC 9(9).
+       01 RUN-DATE PIC 9(8).
+       01 RUN-DATE-PARTS REDEFINES RUN-DATE.
+          05 RUN-YEAR PIC 9(4).
+          05 RUN-MONTH PIC 9(2).
+          05 RUN-DAY PIC 9(2).
+       01 ELAPSED-TIME PIC 9(8).
+       01 ELAPSED-TIME-PARTS REDEFINES ELAPSED-TIME.
+          05 ELAPSED-HH PIC 9(2).
+          05 ELAPSED-MM PIC 9(2).
+          05 ELAPSED-SS PIC 9(2).
+          05 ELAPSED-CC PIC 9(2).
+       01 PRM-CKPT-STATUS PIC XX.
+       01 PRM-SKED-STATUS PIC XX.
+       01 LAST-RUN-DATE PIC 9(8) VALUE 0.
+       01 LAST-RUN-DATE-PARTS REDEFINES LAST-RUN-DATE.
+          05 LAST-RUN-YEAR PIC 9(4).
+          05 LAST-RUN-MONTH PIC 9(2).
+          05 LAST-RUN-DAY PIC 9(2).
+       01 DAYS-SINCE-EPOCH PIC 9(7).
+       01 LAST-RUN-DAYS PIC 9(7).
+       01  SCHEDULE-DUE-SWITCH    PIC X VALUE "Y".
+           88  SCHEDULE-IS-DUE        VALUE "Y".
+       01 CKPT-INTERVAL PIC 9(5) VALUE 1.
+       01 CKPT-TALLY PIC 9(5) VALUE 0.
+       01 RESTART-SWITCH PIC X VALUE "N".
+           88  RESTARTED-RUN          VALUE "Y".
+       01 AUDIT-LOG-STATUS PIC XX.
+       01 RECORDS-EXAMINED PIC 9(7).
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  PRM-BOUND-IN           PIC X(5).
+       01  ARC-FILE-NAME          PIC X(20).
+       01  ARC-EOF-SWITCH         PIC X VALUE "N".
+           88  END-OF-ARC-READ        VALUE "Y".
+           COPY NUMVAL.
 
        PROCEDURE DIVISION.
-           PERFORM VARYING NUM FROM 2 BY 1 UNTIL NUM > 200
-               MOVE "N" TO FLAG
-               PERFORM VARYING DIVISOR FROM 2 BY 1 
-                       UNTIL DIVISOR >= NUM
-                   IF NUM MOD DIVISOR = 0
-                       MOVE "Y" TO FLAG
+           DISPLAY "BATCH OR INTERACTIVE (B/I): ".
+           ACCEPT RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-PRIME
+           ELSE
+               PERFORM RUN-INTERACTIVE-PRIME
+           END-IF.
+
+           GOBACK.
+
+      *    VALIDATES THE LOWER AND UPPER BOUNDS THROUGH THE SHARED
+      *    NUMERIC-FIELD CHECK BEFORE SIZING THE SIEVE TABLE, SINCE AN
+      *    UNCHECKED BOUND DRIVES THE TABLE'S OCCURS DEPENDING ON.
+       RUN-INTERACTIVE-PRIME.
+           SET INPUT-IS-VALID TO TRUE
+
+           DISPLAY "ENTER LOWER BOUND: ".
+           ACCEPT PRM-BOUND-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE PRM-BOUND-IN TO NUMVAL-CANDIDATE(5:5)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO LOWER-BOUND
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           DISPLAY "ENTER UPPER BOUND: ".
+           ACCEPT PRM-BOUND-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE PRM-BOUND-IN TO NUMVAL-CANDIDATE(5:5)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO UPPER-BOUND
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           IF UPPER-BOUND > 10000
+               DISPLAY "UPPER BOUND " UPPER-BOUND
+                   " EXCEEDS SIEVE TABLE LIMIT OF 10000"
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           IF LOWER-BOUND < 1
+               DISPLAY "LOWER BOUND " LOWER-BOUND
+                   " IS BELOW THE SIEVE TABLE'S LOWEST ENTRY OF 1"
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           DISPLAY "SHOW FACTORS FOR NON-PRIMES (Y/N): ".
+           ACCEPT FACTOR-MODE-SWITCH.
+
+           IF INPUT-IS-VALID
+               PERFORM BUILD-SIEVE
+
+               PERFORM VARYING NUM FROM LOWER-BOUND BY 1
+                       UNTIL NUM > UPPER-BOUND
+                   IF SIEVE-FLAG(NUM) = "Y"
+                       DISPLAY NUM
+                       ADD 1 TO PRIME-COUNT
+                   ELSE
+                       IF FACTOR-MODE-ON AND NUM > 1
+                           PERFORM FIND-FACTORS
+                           DISPLAY NUM " = " FACTOR-LIST
+                       END-IF
                    END-IF
                END-PERFORM
-               IF FLAG = "N"
-                   DISPLAY NUM
+
+               DISPLAY "PRIME COUNT: " PRIME-COUNT
+           ELSE
+               DISPLAY "INVALID NUMERIC INPUT - RUN ABANDONED"
+           END-IF.
+
+       RUN-BATCH-PRIME.
+           OPEN INPUT PRM-CTL-FILE
+           READ PRM-CTL-FILE
+           END-READ
+           MOVE CTL-LOWER-BOUND TO LOWER-BOUND
+           MOVE CTL-INPUT-VALUE TO UPPER-BOUND
+           MOVE CTL-FACTOR-MODE TO FACTOR-MODE-SWITCH
+           CLOSE PRM-CTL-FILE
+
+           ACCEPT START-TIME FROM TIME
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           SET INPUT-IS-VALID TO TRUE
+           IF UPPER-BOUND > 10000
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+           IF LOWER-BOUND < 1
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           IF INPUT-IS-VALID
+               PERFORM BUILD-SIEVE
+               PERFORM CHECK-FOR-RESTART
+               COMPUTE RECORDS-EXAMINED = UPPER-BOUND - LOWER-BOUND + 1
+
+               IF RESTARTED-RUN
+                   SET SCHEDULE-IS-DUE TO TRUE
+               ELSE
+                   PERFORM DETERMINE-SCHEDULE-DUE
+               END-IF
+
+               IF SCHEDULE-IS-DUE
+                   IF RESTARTED-RUN
+                       OPEN EXTEND PRM-OUT-FILE
+                   ELSE
+                       OPEN OUTPUT PRM-OUT-FILE
+                       MOVE SPACES TO PRM-OUT-RECORD
+                       STRING "PRIME-1-200 RUN DATE: "
+                               DELIMITED BY SIZE
+                           RUN-DATE DELIMITED BY SIZE
+                           INTO PRM-OUT-RECORD
+                       END-STRING
+                       WRITE PRM-OUT-RECORD
+
+                       MOVE "NUM      RESULT" TO PRM-OUT-RECORD
+                       WRITE PRM-OUT-RECORD
+                   END-IF
+
+                   PERFORM VARYING NUM FROM LOWER-BOUND BY 1
+                           UNTIL NUM > UPPER-BOUND
+                       MOVE SPACES TO PRM-OUT-RECORD
+                       IF SIEVE-FLAG(NUM) = "Y"
+                           ADD 1 TO PRIME-COUNT
+                           STRING NUM DELIMITED BY SIZE
+                               "   PRIME" DELIMITED BY SIZE
+                               INTO PRM-OUT-RECORD
+                           END-STRING
+                           WRITE PRM-OUT-RECORD
+                       ELSE
+                           IF FACTOR-MODE-ON AND NUM > 1
+                               PERFORM FIND-FACTORS
+                               STRING NUM DELIMITED BY SIZE
+                                   "   " DELIMITED BY SIZE
+                                   FACTOR-LIST DELIMITED BY SIZE
+                                   INTO PRM-OUT-RECORD
+                               END-STRING
+                               WRITE PRM-OUT-RECORD
+                           END-IF
+                       END-IF
+
+                       ADD 1 TO CKPT-TALLY
+                       IF CKPT-TALLY >= CKPT-INTERVAL
+                           PERFORM WRITE-CHECKPOINT
+                           MOVE 0 TO CKPT-TALLY
+                       END-IF
+                   END-PERFORM
+
+                   PERFORM WRITE-COMPLETE-CHECKPOINT
+
+                   MOVE SPACES TO PRM-OUT-RECORD
+                   STRING "PRIME COUNT: " DELIMITED BY SIZE
+                       PRIME-COUNT DELIMITED BY SIZE
+                       INTO PRM-OUT-RECORD
+                   END-STRING
+                   WRITE PRM-OUT-RECORD
+
+                   PERFORM SAVE-SCHEDULE-LAST-RUN
+               ELSE
+                   OPEN OUTPUT PRM-OUT-FILE
+                   MOVE SPACES TO PRM-OUT-RECORD
+                   STRING "PRIME-1-200 NOT DUE TO RUN ON "
+                           DELIMITED BY SIZE
+                       RUN-DATE DELIMITED BY SIZE
+                       INTO PRM-OUT-RECORD
+                   END-STRING
+                   WRITE PRM-OUT-RECORD
+               END-IF
+           ELSE
+               OPEN OUTPUT PRM-OUT-FILE
+               MOVE SPACES TO PRM-OUT-RECORD
+               STRING "BOUNDS " DELIMITED BY SIZE
+                   LOWER-BOUND DELIMITED BY SIZE
+                   " TO " DELIMITED BY SIZE
+                   UPPER-BOUND DELIMITED BY SIZE
+                   " OUTSIDE SIEVE TABLE LIMITS OF 1 TO 10000"
+                       DELIMITED BY SIZE
+                   " - RUN SKIPPED" DELIMITED BY SIZE
+                   INTO PRM-OUT-RECORD
+               END-STRING
+               WRITE PRM-OUT-RECORD
+           END-IF
+
+           ACCEPT END-TIME FROM TIME
+           PERFORM COMPUTE-ELAPSED-TIME
+
+           MOVE SPACES TO PRM-OUT-RECORD
+           STRING "ELAPSED TIME (HHMMSSHH): " DELIMITED BY SIZE
+               ELAPSED-TIME DELIMITED BY SIZE
+               INTO PRM-OUT-RECORD
+           END-STRING
+           WRITE PRM-OUT-RECORD
+
+           CLOSE PRM-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *    START-TIME AND END-TIME ARE PACKED HHMMSSCC FIELDS, NOT
+      *    PLAIN BASE-100 INTEGERS, SO MINUTES/SECONDS (BASE 60) AND
+      *    HOURS (BASE 24) CANNOT BE SUBTRACTED DIRECTLY - BOTH ARE
+      *    EXPANDED TO TOTAL HUNDREDTHS OF A SECOND FIRST. A RUN THAT
+      *    STRADDLES MIDNIGHT PRODUCES A NEGATIVE DIFFERENCE, WHICH IS
+      *    CORRECTED BY ADDING BACK A FULL 24-HOUR SPAN.
+       COMPUTE-ELAPSED-TIME.
+           COMPUTE START-HUNDREDTHS = START-HH * 360000
+               + START-MM * 6000 + START-SS * 100 + START-CC
+           COMPUTE END-HUNDREDTHS = END-HH * 360000
+               + END-MM * 6000 + END-SS * 100 + END-CC
+
+           COMPUTE ELAPSED-HUNDREDTHS =
+               END-HUNDREDTHS - START-HUNDREDTHS
+           IF ELAPSED-HUNDREDTHS < 0
+               ADD 8640000 TO ELAPSED-HUNDREDTHS
+           END-IF
+
+           DIVIDE ELAPSED-HUNDREDTHS BY 360000 GIVING ELAPSED-HH
+               REMAINDER ELAPSED-REMAINDER
+           DIVIDE ELAPSED-REMAINDER BY 6000 GIVING ELAPSED-MM
+               REMAINDER ELAPSED-REMAINDER
+           DIVIDE ELAPSED-REMAINDER BY 100 GIVING ELAPSED-SS
+               REMAINDER ELAPSED-CC.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "PRMOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT PRM-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ PRM-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE PRM-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ PRM-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE PRM-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    CHECKS THE CONTROL FILE'S SCHEDULE FREQUENCY AGAINST THE
+      *    LAST DATE THIS JOB ACTUALLY RAN, SO A DAILY OR WEEKLY
+      *    SCHEDULER INVOCATION ONLY DOES WORK ON ITS REQUIRED CADENCE.
+      *    THE DAY COUNT IS THE SAME 30-DAY-MONTH APPROXIMATION USED
+      *    FOR SIMPLE-INTEREST'S ACTUAL/360 ACCRUAL, SINCE THIS SHOP
+      *    HAS NO CALENDAR-DATE LIBRARY AVAILABLE TO THESE UTILITIES.
+       DETERMINE-SCHEDULE-DUE.
+           SET SCHEDULE-IS-DUE TO TRUE
+           MOVE 0 TO LAST-RUN-DATE
+
+           OPEN INPUT PRM-SKED-FILE
+           IF PRM-SKED-STATUS = "00"
+               READ PRM-SKED-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE SKED-LAST-RUN-DATE TO LAST-RUN-DATE
+               CLOSE PRM-SKED-FILE
+           END-IF
+
+           IF LAST-RUN-DATE NOT = 0
+               COMPUTE DAYS-SINCE-EPOCH =
+                   RUN-YEAR * 360 + RUN-MONTH * 30 + RUN-DAY
+               COMPUTE LAST-RUN-DAYS =
+                   LAST-RUN-YEAR * 360 + LAST-RUN-MONTH * 30
+                       + LAST-RUN-DAY
+
+               IF SCHEDULE-WEEKLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 7
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
                END-IF
+               IF SCHEDULE-MONTHLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 30
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
+               END-IF
+           END-IF.
+
+      *    RECORDS TODAY AS THE LAST DATE THIS JOB ACTUALLY DID WORK,
+      *    FOR THE NEXT SCHEDULER INVOCATION TO COMPARE AGAINST.
+       SAVE-SCHEDULE-LAST-RUN.
+           MOVE RUN-DATE TO SKED-LAST-RUN-DATE
+           OPEN OUTPUT PRM-SKED-FILE
+           WRITE PRM-SKED-RECORD
+           CLOSE PRM-SKED-FILE.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "PRIME-1-200" TO AUD-PROGRAM-ID
+           MOVE START-TIME TO AUD-START-TIME
+           MOVE END-TIME TO AUD-END-TIME
+           MOVE RECORDS-EXAMINED TO AUD-RECORD-COUNT
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "RANGE=" DELIMITED BY SIZE
+               LOWER-BOUND DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               UPPER-BOUND DELIMITED BY SIZE
+               INTO AUD-INPUT-SUMMARY
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *    RESUMES FROM THE LAST CHECKPOINT IF AN EARLIER BATCH RUN
+      *    WAS INTERRUPTED PARTWAY THROUGH A LARGE RANGE, INSTEAD OF
+      *    REDOING ALREADY-COMPLETED WORK. THE SIEVE ITSELF IS CHEAP
+      *    TO REBUILD, SO ONLY THE NUM POSITION IN THE OUTPUT LOOP
+      *    AND THE RUNNING PRIME COUNT ARE CHECKPOINTED.
+       CHECK-FOR-RESTART.
+           OPEN INPUT PRM-CKPT-FILE
+           IF PRM-CKPT-STATUS = "00"
+               READ PRM-CKPT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF CKPT-COMPLETE NOT = "Y"
+                   MOVE CKPT-NUM TO LOWER-BOUND
+                   MOVE CKPT-PRIME-COUNT TO PRIME-COUNT
+                   SET RESTARTED-RUN TO TRUE
+               END-IF
+               CLOSE PRM-CKPT-FILE
+           END-IF.
+
+      *    SAVES THE NEXT NUM TO PROCESS AND THE RUNNING PRIME COUNT
+      *    SO AN ABENDED RUN CAN PICK BACK UP FROM HERE.
+       WRITE-CHECKPOINT.
+           COMPUTE CKPT-NUM = NUM + 1
+           MOVE PRIME-COUNT TO CKPT-PRIME-COUNT
+           MOVE "N" TO CKPT-COMPLETE
+           OPEN OUTPUT PRM-CKPT-FILE
+           WRITE PRM-CKPT-RECORD
+           CLOSE PRM-CKPT-FILE.
+
+      *    MARKS THE RANGE COMPLETE SO THE NEXT RUN STARTS FRESH
+      *    INSTEAD OF RESUMING A FINISHED JOB.
+       WRITE-COMPLETE-CHECKPOINT.
+           MOVE "Y" TO CKPT-COMPLETE
+           OPEN OUTPUT PRM-CKPT-FILE
+           WRITE PRM-CKPT-RECORD
+           CLOSE PRM-CKPT-FILE.
+
+      *    SIEVE OF ERATOSTHENES OVER 1..UPPER-BOUND, REPLACING THE
+      *    ORIGINAL O(N**2) TRIAL-DIVISION SEARCH.
+       BUILD-SIEVE.
+           PERFORM VARYING SIEVE-INDEX FROM 1 BY 1
+                   UNTIL SIEVE-INDEX > UPPER-BOUND
+               MOVE "Y" TO SIEVE-FLAG(SIEVE-INDEX)
+           END-PERFORM
+
+           IF UPPER-BOUND >= 1
+               MOVE "N" TO SIEVE-FLAG(1)
+           END-IF
+
+           PERFORM VARYING SIEVE-INDEX FROM 2 BY 1
+                   UNTIL SIEVE-INDEX * SIEVE-INDEX > UPPER-BOUND
+               IF SIEVE-FLAG(SIEVE-INDEX) = "Y"
+                   PERFORM MARK-MULTIPLES
+               END-IF
+           END-PERFORM.
+
+       MARK-MULTIPLES.
+           COMPUTE SIEVE-MULTIPLE = SIEVE-INDEX * SIEVE-INDEX
+           PERFORM UNTIL SIEVE-MULTIPLE > UPPER-BOUND
+               MOVE "N" TO SIEVE-FLAG(SIEVE-MULTIPLE)
+               ADD SIEVE-INDEX TO SIEVE-MULTIPLE
            END-PERFORM.
-           STOP RUN.
+
+      *    TRIAL-DIVIDES NUM DOWN TO 1, BUILDING A "F1 X F2 X ..."
+      *    FACTOR LIST FOR COMPOSITE VALUES.
+       FIND-FACTORS.
+           MOVE SPACES TO FACTOR-LIST
+           MOVE 1 TO FACTOR-POINTER
+           MOVE NUM TO DIV-QUOTIENT
+           MOVE 2 TO DIVISOR
+
+           PERFORM UNTIL DIV-QUOTIENT = 1
+               DIVIDE DIV-QUOTIENT BY DIVISOR GIVING TRIAL-QUOTIENT
+                   REMAINDER DIV-REMAINDER
+               IF DIV-REMAINDER = 0
+                   MOVE TRIAL-QUOTIENT TO DIV-QUOTIENT
+                   PERFORM APPEND-FACTOR
+               ELSE
+                   ADD 1 TO DIVISOR
+               END-IF
+           END-PERFORM.
+
+       APPEND-FACTOR.
+           IF FACTOR-POINTER > 1
+               STRING " X " DELIMITED BY SIZE
+                   INTO FACTOR-LIST
+                   WITH POINTER FACTOR-POINTER
+           END-IF
+           STRING DIVISOR DELIMITED BY SIZE
+               INTO FACTOR-LIST
+               WITH POINTER FACTOR-POINTER.
+
+           COPY NUMVALP.
