@@ -1,28 +1,334 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PALINDROME.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAL-IN-FILE ASSIGN TO "PALIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PAL-OUT-FILE ASSIGN TO "PALOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT PAL-SUS-FILE ASSIGN TO "PALSUS"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT RUN-PARM-FILE ASSIGN TO "PALPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  PAL-IN-FILE.
+       01  PAL-IN-RECORD.
+           COPY CTLREC.
+           05  CTL-TEXT-VALUE     PIC X(30).
+
+       FD  PAL-OUT-FILE.
+       01  PAL-OUT-RECORD         PIC X(50).
+
+      *    A DATED COPY OF PAL-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(50).
+
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+      *    HOLDS A COPY OF ANY BATCH RECORD THAT FAILS VALIDATION, IN
+      *    THE SAME SHAPE AS PAL-IN-RECORD, SO IT CAN BE CORRECTED AND
+      *    RE-SUBMITTED AS INPUT ON A LATER RUN INSTEAD OF BEING LOST.
+       FD  PAL-SUS-FILE.
+       01  PAL-SUS-RECORD         PIC X(59).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01  PAL-MODE               PIC X.
+           88  NUMERIC-PAL-MODE       VALUE "N".
+           88  ALPHA-PAL-MODE         VALUE "A".
+
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+
        01 NUM PIC 9(5).
        01 TEMP PIC 9(5).
        01 REV PIC 9(5) VALUE 0.
        01 REM PIC 9.
+       01 DIV-QUOTIENT PIC 9(5).
+
+       01 TEXT-VALUE PIC X(30).
+       01 TEXT-LENGTH PIC 9(2).
+       01 TEXT-INDEX PIC 9(2).
+       01 TEXT-MIRROR-INDEX PIC 9(2).
+
+       01  IS-PALINDROME-SWITCH   PIC X VALUE "Y".
+           88  IS-PALINDROME          VALUE "Y".
+
+       01 PAL-COUNT PIC 9(5) VALUE 0.
+       01 NONPAL-COUNT PIC 9(5) VALUE 0.
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-PAL-IN          VALUE "Y".
+       01 RUN-PARM-STATUS         PIC XX.
+       01 EXC-LOG-STATUS          PIC XX.
+       01 AUDIT-LOG-STATUS        PIC XX.
+       01 BATCH-START-TIME        PIC 9(8).
+       01 BATCH-END-TIME          PIC 9(8).
+       01 RUN-DATE                PIC 9(8).
+       01 ARC-FILE-NAME           PIC X(20).
+       01 ARC-EOF-SWITCH          PIC X VALUE "N".
+           88  END-OF-ARC-READ        VALUE "Y".
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER NUMBER: ".
-           ACCEPT NUM.
-           MOVE NUM TO TEMP.
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-PALINDROME
+           ELSE
+               PERFORM RUN-INTERACTIVE-PALINDROME
+           END-IF.
+
+           STOP RUN.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH OR INTERACTIVE (B/I): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+       RUN-INTERACTIVE-PALINDROME.
+           DISPLAY "NUMERIC OR ALPHANUMERIC MODE (N/A): ".
+           ACCEPT PAL-MODE.
+
+           IF NUMERIC-PAL-MODE
+               DISPLAY "ENTER NUMBER: "
+               ACCEPT NUM
+               PERFORM CHECK-NUMERIC-PALINDROME
+           ELSE
+               DISPLAY "ENTER TEXT: "
+               ACCEPT TEXT-VALUE
+               PERFORM CHECK-TEXT-PALINDROME
+           END-IF.
+
+           IF IS-PALINDROME
+               DISPLAY "PALINDROME"
+           ELSE
+               DISPLAY "NOT A PALINDROME"
+           END-IF.
+
+       RUN-BATCH-PALINDROME.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT PAL-IN-FILE
+           OPEN OUTPUT PAL-OUT-FILE
+           OPEN OUTPUT PAL-SUS-FILE
+           PERFORM OPEN-EXCEPTION-LOG
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
 
+           MOVE SPACES TO PAL-OUT-RECORD
+           STRING "PALINDROME RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO PAL-OUT-RECORD
+           END-STRING
+           WRITE PAL-OUT-RECORD
+
+           MOVE "VALUE                          RESULT"
+               TO PAL-OUT-RECORD
+           WRITE PAL-OUT-RECORD
+
+           READ PAL-IN-FILE
+               AT END SET END-OF-PAL-IN TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-PAL-IN
+               MOVE CTL-TEXT-VALUE TO TEXT-VALUE
+               PERFORM VALIDATE-PAL-INPUT
+
+               IF INPUT-IS-VALID
+                   PERFORM CHECK-TEXT-PALINDROME
+
+                   MOVE SPACES TO PAL-OUT-RECORD
+                   IF IS-PALINDROME
+                       ADD 1 TO PAL-COUNT
+                       STRING CTL-TEXT-VALUE DELIMITED BY SIZE
+                           " PALINDROME" DELIMITED BY SIZE
+                           INTO PAL-OUT-RECORD
+                       END-STRING
+                   ELSE
+                       ADD 1 TO NONPAL-COUNT
+                       STRING CTL-TEXT-VALUE DELIMITED BY SIZE
+                           " NOT A PALINDROME" DELIMITED BY SIZE
+                           INTO PAL-OUT-RECORD
+                       END-STRING
+                   END-IF
+                   WRITE PAL-OUT-RECORD
+               ELSE
+                   MOVE SPACES TO EXC-LOG-RECORD
+                   MOVE "PALINDROME" TO EXC-PROGRAM-ID
+                   MOVE CTL-TEXT-VALUE(1:15) TO EXC-KEY-VALUE
+                   MOVE "TEXT VALUE IS BLANK" TO EXC-REASON
+                   WRITE EXC-LOG-RECORD
+
+                   MOVE PAL-IN-RECORD TO PAL-SUS-RECORD
+                   WRITE PAL-SUS-RECORD
+               END-IF
+
+               READ PAL-IN-FILE
+                   AT END SET END-OF-PAL-IN TO TRUE
+               END-READ
+           END-PERFORM
+
+           MOVE SPACES TO PAL-OUT-RECORD
+           STRING "PALINDROME COUNT: " DELIMITED BY SIZE
+               PAL-COUNT DELIMITED BY SIZE
+               INTO PAL-OUT-RECORD
+           END-STRING
+           WRITE PAL-OUT-RECORD
+
+           MOVE SPACES TO PAL-OUT-RECORD
+           STRING "NON-PALINDROME COUNT: " DELIMITED BY SIZE
+               NONPAL-COUNT DELIMITED BY SIZE
+               INTO PAL-OUT-RECORD
+           END-STRING
+           WRITE PAL-OUT-RECORD
+
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-RECORD
+
+           CLOSE PAL-IN-FILE
+           CLOSE PAL-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+           CLOSE PAL-SUS-FILE
+           CLOSE EXC-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "PALOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT PAL-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ PAL-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE PAL-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ PAL-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE PAL-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    APPENDS TO THE SHARED EXCEPTION LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXC-LOG-FILE
+           IF EXC-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXC-LOG-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "PALINDROME" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           COMPUTE AUD-RECORD-COUNT = PAL-COUNT + NONPAL-COUNT
+           MOVE "PALIN DETAIL FILE" TO AUD-INPUT-SUMMARY
+           WRITE AUDIT-LOG-RECORD.
+
+      *    REJECTS A BLANK TEXT VALUE INSTEAD OF TRIVIALLY CALLING IT
+      *    A PALINDROME - A BATCH RECORD THAT ARRIVED WITH NOTHING IN
+      *    CTL-TEXT-VALUE IS BAD DATA, NOT A ONE-CHARACTER MATCH.
+       VALIDATE-PAL-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+           IF TEXT-VALUE = SPACES
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF.
+
+      *    REVERSES NUM DIGIT BY DIGIT USING DIVIDE ... REMAINDER,
+      *    SINCE THIS DIALECT HAS NO INFIX MOD OPERATOR IN COMPUTE.
+       CHECK-NUMERIC-PALINDROME.
+           MOVE NUM TO TEMP
+           MOVE 0 TO REV
            PERFORM UNTIL TEMP = 0
-               COMPUTE REM = TEMP MOD 10
+               DIVIDE TEMP BY 10 GIVING DIV-QUOTIENT REMAINDER REM
                COMPUTE REV = REV * 10 + REM
-               COMPUTE TEMP = TEMP / 10
-           END-PERFORM.
+               MOVE DIV-QUOTIENT TO TEMP
+           END-PERFORM
 
            IF REV = NUM
-               DISPLAY "PALINDROME NUMBER"
+               SET IS-PALINDROME TO TRUE
            ELSE
-               DISPLAY "NOT A PALINDROME"
+               MOVE "N" TO IS-PALINDROME-SWITCH
            END-IF.
 
-           STOP RUN.
+      *    COMPARES TEXT-VALUE AGAINST ITS OWN MIRROR IMAGE OVER ITS
+      *    SIGNIFICANT (NON-TRAILING-SPACE) LENGTH, FOR NAMES, PRODUCT
+      *    CODES AND OTHER NON-NUMERIC SPOT-CHECK FIELDS.
+       CHECK-TEXT-PALINDROME.
+           PERFORM DETERMINE-TEXT-LENGTH
+           SET IS-PALINDROME TO TRUE
+           PERFORM VARYING TEXT-INDEX FROM 1 BY 1
+                   UNTIL TEXT-INDEX > TEXT-LENGTH / 2
+               COMPUTE TEXT-MIRROR-INDEX = TEXT-LENGTH - TEXT-INDEX + 1
+               IF TEXT-VALUE(TEXT-INDEX:1) NOT =
+                  TEXT-VALUE(TEXT-MIRROR-INDEX:1)
+                   MOVE "N" TO IS-PALINDROME-SWITCH
+               END-IF
+           END-PERFORM.
+
+       DETERMINE-TEXT-LENGTH.
+           MOVE 30 TO TEXT-LENGTH
+           PERFORM UNTIL TEXT-LENGTH = 1
+                   OR TEXT-VALUE(TEXT-LENGTH:1) NOT = SPACE
+               SUBTRACT 1 FROM TEXT-LENGTH
+           END-PERFORM.
