@@ -0,0 +1,76 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NUMERIC-SUITE-DRIVER.
+
+      *    RUNS THE NIGHTLY NUMERIC UTILITY WORKLOAD - FACTORIAL,
+      *    FIBONACCI, PRIME-1-200, DIVISIBLE AND BUBBLE-SORT - AS ONE
+      *    BATCH JOB INSTEAD OF FIVE SEPARATE SUBMISSIONS. EACH
+      *    PROGRAM STILL READS ITS OWN CONTROL/INPUT FILES AND WRITES
+      *    ITS OWN OUTPUT EXACTLY AS IT DOES WHEN RUN STANDALONE.
+      *    FACTORIAL AND BUBBLE-SORT WILL RUN UNATTENDED OFF OF AN
+      *    FACTPARM/BUBPARM PARAMETER FILE WHEN ONE IS PRESENT (SEE
+      *    EACH PROGRAM'S OWN GET-RUN-MODE PARAGRAPH) RATHER THAN
+      *    PROMPTING THE CONSOLE FOR A BATCH-OR-INTERACTIVE ANSWER -
+      *    SO THIS DRIVER WRITES "B" TO BOTH PARAMETER FILES BEFORE
+      *    CALLING THOSE TWO PROGRAMS, GUARANTEEING THE UNATTENDED
+      *    PATH IS TAKEN AND THAT NEITHER CALL WAITS ON A CONSOLE
+      *    ANSWER. FIBONACCI, PRIME-1-200 AND DIVISIBLE HAVE NO SUCH
+      *    PARAMETER FILE, SO THIS JOB'S INPUT STREAM MUST STILL
+      *    SUPPLY ONE "B" LINE FOR EACH OF THOSE THREE, IN THE ORDER
+      *    THEY ARE CALLED BELOW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-PARM-FILE ASSIGN TO "FACTPARM"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-PARM-FILE ASSIGN TO "BUBPARM"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACT-PARM-FILE.
+       01  FACT-PARM-RECORD       PIC X.
+
+       FD  BUB-PARM-FILE.
+       01  BUB-PARM-RECORD        PIC X.
+
+       PROCEDURE DIVISION.
+           DISPLAY "NUMERIC SUITE - STARTING BATCH WINDOW".
+
+           PERFORM WRITE-FACT-PARM
+           DISPLAY "  RUNNING FACTORIAL"
+           CALL "FACTORIAL"
+
+           DISPLAY "  RUNNING FIBONACCI"
+           CALL "FIBONACCI"
+
+           DISPLAY "  RUNNING PRIME-1-200"
+           CALL "PRIME-1-200"
+
+           DISPLAY "  RUNNING DIVISIBLE"
+           CALL "DIVISIBLE"
+
+           PERFORM WRITE-BUB-PARM
+           DISPLAY "  RUNNING BUBBLE-SORT"
+           CALL "BUBBLE-SORT"
+
+           DISPLAY "NUMERIC SUITE - BATCH WINDOW COMPLETE".
+
+           STOP RUN.
+
+      *    FORCES FACTORIAL'S GET-RUN-MODE DOWN ITS PARAMETER-FILE
+      *    PATH INSTEAD OF ITS CONSOLE-PROMPT FALLBACK, SO THIS
+      *    DRIVER'S STDIN STREAM DOES NOT NEED TO SUPPLY A LINE FOR
+      *    FACTORIAL.
+       WRITE-FACT-PARM.
+           OPEN OUTPUT FACT-PARM-FILE
+           MOVE "B" TO FACT-PARM-RECORD
+           WRITE FACT-PARM-RECORD
+           CLOSE FACT-PARM-FILE.
+
+      *    SAME PURPOSE AS WRITE-FACT-PARM, FOR BUBBLE-SORT.
+       WRITE-BUB-PARM.
+           OPEN OUTPUT BUB-PARM-FILE
+           MOVE "B" TO BUB-PARM-RECORD
+           WRITE BUB-PARM-RECORD
+           CLOSE BUB-PARM-FILE.
