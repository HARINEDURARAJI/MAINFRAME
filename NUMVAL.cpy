@@ -0,0 +1,11 @@
+      *    NUMVAL.CPY
+      *    WORKING-STORAGE FIELDS FOR THE SHARED CONSOLE NUMERIC-FIELD
+      *    VALIDATION LOGIC IN NUMVALP.CPY. THE CALLING PROGRAM ZERO
+      *    FILLS NUMVAL-CANDIDATE AND MOVES ITS ACCEPTED VALUE INTO
+      *    THE RIGHTMOST POSITIONS (BY REFERENCE MODIFICATION) BEFORE
+      *    PERFORMING THE VALIDATION PARAGRAPH, SO A SHORTER FIELD
+      *    STILL LINES UP AS A ZERO-PADDED NUMBER.
+       01  NUMVAL-CANDIDATE               PIC X(09).
+       01  NUMVAL-RESULT                  PIC 9(09).
+       01  NUMVAL-VALID-SWITCH            PIC X VALUE "Y".
+           88  NUMVAL-IS-VALID                VALUE "Y".
