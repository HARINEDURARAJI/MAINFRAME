@@ -1,19 +1,293 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FACTORIAL.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACT-IN-FILE ASSIGN TO "FACTIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FACT-OUT-FILE ASSIGN TO "FACTOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO "FACTPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  FACT-IN-FILE.
+       01  FACT-IN-RECORD.
+           COPY CTLREC.
+           05  CTL-R-VALUE    PIC 9(3).
+
+       FD  FACT-OUT-FILE.
+       01  FACT-OUT-RECORD    PIC X(60).
+
+      *    A DATED COPY OF FACT-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD         PIC X(60).
+
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01  FACT-MAX-NUM       PIC 9(3) VALUE 13.
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE    VALUE "I".
+           88  BATCH-RUN-MODE          VALUE "B".
+
        01  NUM        PIC 9(3).
+       01  R          PIC 9(3).
        01  I          PIC 9(3) VALUE 1.
        01  FACT       PIC 9(10) VALUE 1.
+       01  EOF-SWITCH         PIC X VALUE "N".
+           88  END-OF-FACT-IN      VALUE "Y".
+
+       01  FACT-ARG           PIC 9(3).
+       01  FACT-RESULT        PIC 9(10).
+       01  FACT-OF-R          PIC 9(10).
+       01  NUM-MINUS-R        PIC 9(3).
+       01  FACT-OF-NUM-MINUS-R PIC 9(10).
+       01  NPR                PIC 9(10).
+       01  NCR                PIC 9(10).
+       01  R-VALID-SWITCH     PIC X VALUE "Y".
+           88  R-IS-VALID          VALUE "Y".
+       01  EXC-LOG-STATUS     PIC XX.
+       01  RUN-PARM-STATUS    PIC XX.
+       01  AUDIT-LOG-STATUS   PIC XX.
+       01  RECORD-COUNT       PIC 9(5) VALUE 0.
+       01  BATCH-START-TIME   PIC 9(8).
+       01  BATCH-END-TIME     PIC 9(8).
+       01  RUN-DATE           PIC 9(8).
+       01  ARC-FILE-NAME      PIC X(20).
+       01  ARC-EOF-SWITCH     PIC X VALUE "N".
+           88  END-OF-ARC-READ     VALUE "Y".
 
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-FACTORIAL
+           ELSE
+               PERFORM RUN-INTERACTIVE-FACTORIAL
+           END-IF.
+
+           GOBACK.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH OR INTERACTIVE (B/I): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+       RUN-INTERACTIVE-FACTORIAL.
            DISPLAY "ENTER A NUMBER: ".
            ACCEPT NUM.
+           DISPLAY "ENTER R FOR NPR/NCR (0 IF NOT NEEDED): ".
+           ACCEPT R.
+
+           IF NUM > FACT-MAX-NUM
+               DISPLAY "FACTORIAL OF " NUM " EXCEEDS 10 DIGITS - "
+                       "NOT COMPUTED"
+           ELSE
+               MOVE NUM TO FACT-ARG
+               PERFORM COMPUTE-FACTORIAL-OF
+               MOVE FACT-RESULT TO FACT
+               DISPLAY "FACTORIAL IS: " FACT
+
+               IF R > 0
+                   PERFORM COMPUTE-NPR-NCR
+                   IF R-IS-VALID
+                       DISPLAY "NPR IS: " NPR
+                       DISPLAY "NCR IS: " NCR
+                   ELSE
+                       DISPLAY "R EXCEEDS NUM - NPR/NCR NOT COMPUTED"
+                   END-IF
+               END-IF
+           END-IF.
 
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > NUM
-               MULTIPLY FACT BY I
+      *    COMPUTES FACT-RESULT = FACT-ARG FACTORIAL, REUSED FOR
+      *    NUM, R AND NUM-MINUS-R.
+       COMPUTE-FACTORIAL-OF.
+           MOVE 1 TO FACT-RESULT
+           PERFORM VARYING I FROM 1 BY 1 UNTIL I > FACT-ARG
+               MULTIPLY FACT-RESULT BY I GIVING FACT-RESULT
            END-PERFORM.
 
-           DISPLAY "FACTORIAL IS: " FACT.
-           STOP RUN.
+       COMPUTE-NPR-NCR.
+           SET R-IS-VALID TO TRUE
+           IF R > NUM
+               MOVE "N" TO R-VALID-SWITCH
+           ELSE
+               SUBTRACT R FROM NUM GIVING NUM-MINUS-R
+
+               MOVE R TO FACT-ARG
+               PERFORM COMPUTE-FACTORIAL-OF
+               MOVE FACT-RESULT TO FACT-OF-R
+
+               MOVE NUM-MINUS-R TO FACT-ARG
+               PERFORM COMPUTE-FACTORIAL-OF
+               MOVE FACT-RESULT TO FACT-OF-NUM-MINUS-R
+
+               DIVIDE FACT-OF-NUM-MINUS-R INTO FACT GIVING NPR
+               DIVIDE FACT-OF-R INTO NPR GIVING NCR
+           END-IF.
+
+       RUN-BATCH-FACTORIAL.
+           OPEN INPUT FACT-IN-FILE
+           OPEN OUTPUT FACT-OUT-FILE
+           PERFORM OPEN-EXCEPTION-LOG
+
+           ACCEPT BATCH-START-TIME FROM TIME
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO FACT-OUT-RECORD
+           STRING "FACTORIAL RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO FACT-OUT-RECORD
+           END-STRING
+           WRITE FACT-OUT-RECORD
+
+           MOVE "NUM      FACT           NPR           NCR" TO
+               FACT-OUT-RECORD
+           WRITE FACT-OUT-RECORD
+
+           READ FACT-IN-FILE
+               AT END SET END-OF-FACT-IN TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-FACT-IN
+               MOVE CTL-INPUT-VALUE TO NUM
+               MOVE CTL-R-VALUE TO R
+               ADD 1 TO RECORD-COUNT
+
+               IF NUM > FACT-MAX-NUM
+                   MOVE SPACES TO EXC-LOG-RECORD
+                   MOVE "FACTORIAL" TO EXC-PROGRAM-ID
+                   MOVE NUM TO EXC-KEY-VALUE
+                   MOVE "FACTORIAL EXCEEDS 10 DIGITS" TO EXC-REASON
+                   WRITE EXC-LOG-RECORD
+               ELSE
+                   MOVE NUM TO FACT-ARG
+                   PERFORM COMPUTE-FACTORIAL-OF
+                   MOVE FACT-RESULT TO FACT
+
+                   MOVE ZEROS TO NPR NCR
+                   IF R > 0
+                       PERFORM COMPUTE-NPR-NCR
+                       IF NOT R-IS-VALID
+                           MOVE ZEROS TO NPR NCR
+                       END-IF
+                   END-IF
+
+                   MOVE SPACES TO FACT-OUT-RECORD
+                   STRING NUM DELIMITED BY SIZE
+                       "   " DELIMITED BY SIZE
+                       FACT DELIMITED BY SIZE
+                       "   " DELIMITED BY SIZE
+                       NPR DELIMITED BY SIZE
+                       "   " DELIMITED BY SIZE
+                       NCR DELIMITED BY SIZE
+                       INTO FACT-OUT-RECORD
+                   END-STRING
+                   WRITE FACT-OUT-RECORD
+               END-IF
+
+               READ FACT-IN-FILE
+                   AT END SET END-OF-FACT-IN TO TRUE
+               END-READ
+           END-PERFORM
+
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-RECORD
+
+           CLOSE FACT-IN-FILE
+           CLOSE FACT-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+           CLOSE EXC-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "FACTOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT FACT-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ FACT-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE FACT-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ FACT-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE FACT-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    APPENDS TO THE SHARED EXCEPTION LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXC-LOG-FILE
+           IF EXC-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXC-LOG-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "FACTORIAL" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE "FACTIN DETAIL FILE" TO AUD-INPUT-SUMMARY
+           WRITE AUDIT-LOG-RECORD.
