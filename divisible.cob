@@ -1,17 +1,344 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DIVISIBLE.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DIV-CTL-FILE ASSIGN TO "DIVCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DIV-OUT-FILE ASSIGN TO "DIVOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT DIV-SKED-FILE ASSIGN TO "DIVSKED"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS DIV-SKED-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DIV-CTL-FILE.
+       01  DIV-CTL-RECORD.
+           COPY CTLREC.
+           05  CTL-DIVISOR-1      PIC 9(4).
+           05  CTL-DIVISOR-2      PIC 9(4).
+           05  CTL-DIVISOR-3      PIC 9(4).
+           05  CTL-SCHEDULE-FREQ  PIC X.
+               88  SCHEDULE-DAILY     VALUE "D".
+               88  SCHEDULE-WEEKLY    VALUE "W".
+               88  SCHEDULE-MONTHLY   VALUE "M".
+
+       FD  DIV-OUT-FILE.
+       01  DIV-OUT-RECORD         PIC X(40).
+
+      *    A DATED COPY OF DIV-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(40).
+
+      *    REMEMBERS THE DATE THIS JOB LAST ACTUALLY RAN SO A DAILY
+      *    SCHEDULER INVOCATION CAN BE SELF-GATED TO ITS REQUIRED
+      *    WEEKLY OR MONTHLY CADENCE INSTEAD OF RUNNING EVERY TIME.
+       FD  DIV-SKED-FILE.
+       01  DIV-SKED-RECORD.
+           05  SKED-LAST-RUN-DATE PIC 9(8).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  DIV-LIMIT-IN           PIC X(4).
+       01  DIV-DIVISOR-IN         PIC X(4).
+           COPY NUMVAL.
+
+       01 UPPER-LIMIT PIC 9(4) VALUE 1000.
+       01 DIVISOR-1 PIC 9(4) VALUE 2.
+       01 DIVISOR-2 PIC 9(4) VALUE 3.
+       01 DIVISOR-3 PIC 9(4) VALUE 17.
        01 I PIC 9(4).
+       01 DIV-QUOTIENT PIC 9(4).
+       01 DIV-REMAINDER-1 PIC 9(4).
+       01 DIV-REMAINDER-2 PIC 9(4).
+       01 DIV-REMAINDER-3 PIC 9(4).
+       01 AUDIT-LOG-STATUS PIC XX.
+       01 BATCH-START-TIME PIC 9(8).
+       01 BATCH-END-TIME PIC 9(8).
+       01 RUN-DATE PIC 9(8).
+       01 RUN-DATE-PARTS REDEFINES RUN-DATE.
+          05 RUN-YEAR PIC 9(4).
+          05 RUN-MONTH PIC 9(2).
+          05 RUN-DAY PIC 9(2).
+
+       01 DIV-SKED-STATUS PIC XX.
+       01 LAST-RUN-DATE PIC 9(8) VALUE 0.
+       01 LAST-RUN-DATE-PARTS REDEFINES LAST-RUN-DATE.
+          05 LAST-RUN-YEAR PIC 9(4).
+          05 LAST-RUN-MONTH PIC 9(2).
+          05 LAST-RUN-DAY PIC 9(2).
+       01 DAYS-SINCE-EPOCH PIC 9(7).
+       01 LAST-RUN-DAYS PIC 9(7).
+       01  SCHEDULE-DUE-SWITCH    PIC X VALUE "Y".
+           88  SCHEDULE-IS-DUE        VALUE "Y".
+       01  ARC-FILE-NAME          PIC X(20).
+       01  ARC-EOF-SWITCH         PIC X VALUE "N".
+           88  END-OF-ARC-READ        VALUE "Y".
 
        PROCEDURE DIVISION.
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 1000
-               IF I MOD 2 = 0 AND
-                  I MOD 3 = 0 AND
-                  I MOD 17 = 0
-                   DISPLAY I
+           DISPLAY "BATCH OR INTERACTIVE (B/I): ".
+           ACCEPT RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-DIVISIBLE
+           ELSE
+               PERFORM RUN-INTERACTIVE-DIVISIBLE
+           END-IF.
+
+           GOBACK.
+
+      *    VALIDATES EACH CONSOLE-ENTERED FIELD THROUGH THE SHARED
+      *    NUMERIC-FIELD CHECK BEFORE RUNNING THE SEARCH LOOP, SO BAD
+      *    INPUT IS REJECTED HERE INSTEAD OF PRODUCING GARBAGE RESULTS.
+       RUN-INTERACTIVE-DIVISIBLE.
+           SET INPUT-IS-VALID TO TRUE
+
+           DISPLAY "ENTER UPPER LIMIT: ".
+           ACCEPT DIV-LIMIT-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE DIV-LIMIT-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO UPPER-LIMIT
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           DISPLAY "ENTER FIRST DIVISOR: ".
+           ACCEPT DIV-DIVISOR-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE DIV-DIVISOR-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO DIVISOR-1
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           DISPLAY "ENTER SECOND DIVISOR: ".
+           ACCEPT DIV-DIVISOR-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE DIV-DIVISOR-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO DIVISOR-2
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           DISPLAY "ENTER THIRD DIVISOR: ".
+           ACCEPT DIV-DIVISOR-IN
+           MOVE ZEROS TO NUMVAL-CANDIDATE
+           MOVE DIV-DIVISOR-IN TO NUMVAL-CANDIDATE(6:4)
+           PERFORM VALIDATE-NUMERIC-FIELD
+           IF NUMVAL-IS-VALID
+               MOVE NUMVAL-RESULT TO DIVISOR-3
+           ELSE
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF
+
+           IF INPUT-IS-VALID
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > UPPER-LIMIT
+                   PERFORM CHECK-DIVISIBILITY
+                   IF DIV-REMAINDER-1 = 0 AND
+                      DIV-REMAINDER-2 = 0 AND
+                      DIV-REMAINDER-3 = 0
+                       DISPLAY I
+                   END-IF
+               END-PERFORM
+           ELSE
+               DISPLAY "INVALID NUMERIC INPUT - RUN ABANDONED"
+           END-IF.
+
+       RUN-BATCH-DIVISIBLE.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT DIV-CTL-FILE
+           READ DIV-CTL-FILE
+           END-READ
+           MOVE CTL-INPUT-VALUE TO UPPER-LIMIT
+           MOVE CTL-DIVISOR-1 TO DIVISOR-1
+           MOVE CTL-DIVISOR-2 TO DIVISOR-2
+           MOVE CTL-DIVISOR-3 TO DIVISOR-3
+           CLOSE DIV-CTL-FILE
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+           PERFORM DETERMINE-SCHEDULE-DUE
+
+           OPEN OUTPUT DIV-OUT-FILE
+
+           IF SCHEDULE-IS-DUE
+               MOVE SPACES TO DIV-OUT-RECORD
+               STRING "DIVISIBLE RUN DATE: " DELIMITED BY SIZE
+                   RUN-DATE DELIMITED BY SIZE
+                   INTO DIV-OUT-RECORD
+               END-STRING
+               WRITE DIV-OUT-RECORD
+
+               MOVE SPACES TO DIV-OUT-RECORD
+               STRING "DIVISORS: " DELIMITED BY SIZE
+                   DIVISOR-1 DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   DIVISOR-2 DELIMITED BY SIZE
+                   ", " DELIMITED BY SIZE
+                   DIVISOR-3 DELIMITED BY SIZE
+                   "   RANGE: 1 TO " DELIMITED BY SIZE
+                   UPPER-LIMIT DELIMITED BY SIZE
+                   INTO DIV-OUT-RECORD
+               END-STRING
+               WRITE DIV-OUT-RECORD
+
+               PERFORM VARYING I FROM 1 BY 1 UNTIL I > UPPER-LIMIT
+                   PERFORM CHECK-DIVISIBILITY
+                   IF DIV-REMAINDER-1 = 0 AND
+                      DIV-REMAINDER-2 = 0 AND
+                      DIV-REMAINDER-3 = 0
+                       MOVE SPACES TO DIV-OUT-RECORD
+                       MOVE I TO DIV-OUT-RECORD
+                       WRITE DIV-OUT-RECORD
+                   END-IF
+               END-PERFORM
+
+               PERFORM SAVE-SCHEDULE-LAST-RUN
+           ELSE
+               MOVE SPACES TO DIV-OUT-RECORD
+               STRING "DIVISIBLE NOT DUE TO RUN ON " DELIMITED BY SIZE
+                   RUN-DATE DELIMITED BY SIZE
+                   INTO DIV-OUT-RECORD
+               END-STRING
+               WRITE DIV-OUT-RECORD
+           END-IF
+
+           CLOSE DIV-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+
+           PERFORM WRITE-AUDIT-RECORD.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "DIVOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT DIV-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ DIV-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE DIV-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ DIV-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE DIV-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    CHECKS THE CONTROL FILE'S SCHEDULE FREQUENCY AGAINST THE
+      *    LAST DATE THIS JOB ACTUALLY RAN, SO A DAILY OR WEEKLY
+      *    SCHEDULER INVOCATION ONLY DOES WORK ON ITS REQUIRED CADENCE.
+      *    THE DAY COUNT IS THE SAME 30-DAY-MONTH APPROXIMATION USED
+      *    FOR SIMPLE-INTEREST'S ACTUAL/360 ACCRUAL, SINCE THIS SHOP
+      *    HAS NO CALENDAR-DATE LIBRARY AVAILABLE TO THESE UTILITIES.
+       DETERMINE-SCHEDULE-DUE.
+           SET SCHEDULE-IS-DUE TO TRUE
+           MOVE 0 TO LAST-RUN-DATE
+
+           OPEN INPUT DIV-SKED-FILE
+           IF DIV-SKED-STATUS = "00"
+               READ DIV-SKED-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE SKED-LAST-RUN-DATE TO LAST-RUN-DATE
+               CLOSE DIV-SKED-FILE
+           END-IF
+
+           IF LAST-RUN-DATE NOT = 0
+               COMPUTE DAYS-SINCE-EPOCH =
+                   RUN-YEAR * 360 + RUN-MONTH * 30 + RUN-DAY
+               COMPUTE LAST-RUN-DAYS =
+                   LAST-RUN-YEAR * 360 + LAST-RUN-MONTH * 30
+                       + LAST-RUN-DAY
+
+               IF SCHEDULE-WEEKLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 7
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
                END-IF
-           END-PERFORM.
+               IF SCHEDULE-MONTHLY AND
+                       DAYS-SINCE-EPOCH - LAST-RUN-DAYS < 30
+                   MOVE "N" TO SCHEDULE-DUE-SWITCH
+               END-IF
+           END-IF.
+
+      *    RECORDS TODAY AS THE LAST DATE THIS JOB ACTUALLY DID WORK,
+      *    FOR THE NEXT SCHEDULER INVOCATION TO COMPARE AGAINST.
+       SAVE-SCHEDULE-LAST-RUN.
+           MOVE RUN-DATE TO SKED-LAST-RUN-DATE
+           OPEN OUTPUT DIV-SKED-FILE
+           WRITE DIV-SKED-RECORD
+           CLOSE DIV-SKED-FILE.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "DIVISIBLE" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE UPPER-LIMIT TO AUD-RECORD-COUNT
+           MOVE SPACES TO AUD-INPUT-SUMMARY
+           STRING "LIMIT=" DELIMITED BY SIZE
+               UPPER-LIMIT DELIMITED BY SIZE
+               INTO AUD-INPUT-SUMMARY
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+
+      *    USES DIVIDE ... REMAINDER SINCE THIS DIALECT DOES NOT
+      *    SUPPORT A MOD RELATIONAL OPERATOR IN AN IF CONDITION.
+       CHECK-DIVISIBILITY.
+           DIVIDE I BY DIVISOR-1 GIVING DIV-QUOTIENT
+               REMAINDER DIV-REMAINDER-1
+           DIVIDE I BY DIVISOR-2 GIVING DIV-QUOTIENT
+               REMAINDER DIV-REMAINDER-2
+           DIVIDE I BY DIVISOR-3 GIVING DIV-QUOTIENT
+               REMAINDER DIV-REMAINDER-3.
 
-           STOP RUN.
+           COPY NUMVALP.
