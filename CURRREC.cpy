@@ -0,0 +1,8 @@
+      *    CURRREC.CPY
+      *    ONE ENTRY OF THE SHOP'S CURRENCY CONVERSION TABLE - A
+      *    CURRENCY CODE, ITS DISPLAY NAME, AND ITS CONVERSION RATE
+      *    TO THE SHOP'S BASE CURRENCY - SHARED BY ANY PROGRAM THAT
+      *    NEEDS TO PRICE AN ACCOUNT IN MORE THAN ONE CURRENCY.
+           05  CURR-CODE                  PIC X(03).
+           05  CURR-NAME                  PIC X(15).
+           05  CURR-RATE-TO-BASE          PIC 9(3)V9999.
