@@ -0,0 +1,166 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-COMPARISON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CMP-ACCT-FILE ASSIGN TO "CMPACCT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CMP-OUT-FILE ASSIGN TO "CMPOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CMP-EXC-FILE ASSIGN TO "CMPEXC"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CMP-ACCT-FILE.
+       01  CMP-ACCT-RECORD.
+           05  ACCT-NUMBER        PIC X(10).
+           05  ACCT-P             PIC 9(5)V99.
+           05  ACCT-R             PIC 9(3)V99.
+           05  ACCT-T             PIC 9(3).
+
+       FD  CMP-OUT-FILE.
+       01  CMP-OUT-RECORD         PIC X(70).
+
+       FD  CMP-EXC-FILE.
+       01  CMP-EXC-RECORD         PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
+       01 P PIC 9(5)V99.
+       01 R PIC 9(3)V99.
+       01 T PIC 9(3).
+       01 SI-RESULT PIC 9(9)V99.
+       01 CI-AMOUNT PIC 9(9)V99.
+       01 COMPOUND-FACTOR PIC 9(6)V9(7) VALUE 1.
+       01 POWER-EXPONENT PIC 9(5).
+       01 POWER-INDEX PIC 9(5).
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-CMP-ACCT        VALUE "Y".
+
+       PROCEDURE DIVISION.
+           DISPLAY "BATCH OR INTERACTIVE (B/I): ".
+           ACCEPT RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-COMPARE
+           ELSE
+               PERFORM RUN-INTERACTIVE-COMPARE
+           END-IF.
+
+           STOP RUN.
+
+       RUN-INTERACTIVE-COMPARE.
+           DISPLAY "ENTER PRINCIPAL: ".
+           ACCEPT P.
+           DISPLAY "ENTER RATE: ".
+           ACCEPT R.
+           DISPLAY "ENTER TIME: ".
+           ACCEPT T.
+
+           PERFORM VALIDATE-COMPARE-INPUT
+           IF INPUT-IS-VALID
+               PERFORM COMPUTE-SIMPLE-INTEREST
+               PERFORM COMPUTE-COMPOUND-AMOUNT
+               DISPLAY "SIMPLE INTEREST: " SI-RESULT
+                       "   TOTAL AMOUNT (COMPOUND): " CI-AMOUNT
+           ELSE
+               DISPLAY "INVALID INPUT - PRINCIPAL, RATE AND TIME "
+                       "MUST ALL BE GREATER THAN ZERO"
+           END-IF.
+
+       RUN-BATCH-COMPARE.
+           OPEN INPUT CMP-ACCT-FILE
+           OPEN OUTPUT CMP-OUT-FILE
+           OPEN OUTPUT CMP-EXC-FILE
+
+           MOVE "ACCOUNT    PRINCIPAL   RATE    TIME   SIMPLE-INT"
+               TO CMP-OUT-RECORD
+           WRITE CMP-OUT-RECORD
+
+           MOVE "ACCOUNT    REASON" TO CMP-EXC-RECORD
+           WRITE CMP-EXC-RECORD
+
+           READ CMP-ACCT-FILE
+               AT END SET END-OF-CMP-ACCT TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-CMP-ACCT
+               MOVE ACCT-P TO P
+               MOVE ACCT-R TO R
+               MOVE ACCT-T TO T
+
+               PERFORM VALIDATE-COMPARE-INPUT
+               IF INPUT-IS-VALID
+                   PERFORM COMPUTE-SIMPLE-INTEREST
+                   PERFORM COMPUTE-COMPOUND-AMOUNT
+
+                   MOVE SPACES TO CMP-OUT-RECORD
+                   STRING ACCT-NUMBER DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       P DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       R DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       T DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       SI-RESULT DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       CI-AMOUNT DELIMITED BY SIZE
+                       INTO CMP-OUT-RECORD
+                   END-STRING
+                   WRITE CMP-OUT-RECORD
+               ELSE
+                   MOVE SPACES TO CMP-EXC-RECORD
+                   STRING ACCT-NUMBER DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       "PRINCIPAL, RATE OR TIME NOT POSITIVE" DELIMITED
+                           BY SIZE
+                       INTO CMP-EXC-RECORD
+                   END-STRING
+                   WRITE CMP-EXC-RECORD
+               END-IF
+
+               READ CMP-ACCT-FILE
+                   AT END SET END-OF-CMP-ACCT TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CMP-ACCT-FILE
+           CLOSE CMP-OUT-FILE
+           CLOSE CMP-EXC-FILE.
+
+      *    REJECTS NON-POSITIVE PRINCIPAL, RATE OR TIME BEFORE ANY
+      *    INTEREST IS COMPUTED.
+       VALIDATE-COMPARE-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+           IF P NOT > 0 OR R NOT > 0 OR T NOT > 0
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF.
+
+       COMPUTE-SIMPLE-INTEREST.
+           COMPUTE SI-RESULT ROUNDED = (P * R * T) / 100.
+
+      *    ANNUAL COMPOUNDING IS USED FOR THE COMPARISON FIGURE, SINCE
+      *    THE COMPARISON INPUT CARRIES NO COMPOUNDING-FREQUENCY FIELD.
+       COMPUTE-COMPOUND-AMOUNT.
+           MOVE T TO POWER-EXPONENT
+           PERFORM COMPUTE-COMPOUND-FACTOR
+           COMPUTE CI-AMOUNT ROUNDED = P * COMPOUND-FACTOR.
+
+      *    RAISES (1 + RATE / 100) TO THE POWER-EXPONENT BY REPEATED
+      *    MULTIPLICATION, SINCE THE ** OPERATOR WITH A VARIABLE
+      *    EXPONENT OF 1 DOES NOT EVALUATE RELIABLY ON THIS RUNTIME.
+       COMPUTE-COMPOUND-FACTOR.
+           MOVE 1 TO COMPOUND-FACTOR
+           PERFORM VARYING POWER-INDEX FROM 1 BY 1
+                   UNTIL POWER-INDEX > POWER-EXPONENT
+               COMPUTE COMPOUND-FACTOR ROUNDED =
+                   COMPOUND-FACTOR * (1 + R / 100)
+           END-PERFORM.
