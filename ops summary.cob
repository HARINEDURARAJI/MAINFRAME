@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPS-SUMMARY.
+
+      *    READS THE SHARED AUDIT-TRAIL LOG (AUDITREC.CPY / "AUDITLOG")
+      *    WRITTEN BY FACTORIAL, FIBONACCI, PRIME-1-200, DIVISIBLE AND
+      *    BUBBLE-SORT AND PRINTS ONE COMBINED OPERATIONS SUMMARY
+      *    REPORT, SO THE NIGHT'S FULL BATCH WINDOW CAN BE SIGNED OFF
+      *    FROM A SINGLE REPORT INSTEAD OF FIVE SEPARATE JOB OUTPUTS.
+      *    WHERE A PROGRAM APPEARS MORE THAN ONCE ON THE LOG, THE MOST
+      *    RECENT ENTRY WINS, SINCE THE LOG HAS NO RUN-DATE OF ITS OWN
+      *    TO FILTER ON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT OPS-OUT-FILE ASSIGN TO "OPSRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       FD  OPS-OUT-FILE.
+       01  OPS-OUT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  AUDIT-LOG-STATUS       PIC XX.
+       01  EOF-SWITCH             PIC X VALUE "N".
+           88  END-OF-AUDIT-LOG       VALUE "Y".
+
+       01  OPS-TABLE.
+           05  OPS-ENTRY OCCURS 5 TIMES.
+               10  OPS-PROGRAM-ID      PIC X(20).
+               10  OPS-FOUND-SWITCH    PIC X VALUE "N".
+                   88  OPS-FOUND           VALUE "Y".
+               10  OPS-START-TIME      PIC 9(8).
+               10  OPS-END-TIME        PIC 9(8).
+               10  OPS-RECORD-COUNT    PIC 9(7).
+               10  OPS-INPUT-SUMMARY   PIC X(30).
+       01  OPS-INDEX               PIC 9.
+
+       PROCEDURE DIVISION.
+           PERFORM INITIALIZE-OPS-TABLE
+           PERFORM READ-AUDIT-LOG
+           PERFORM WRITE-OPS-REPORT.
+
+           STOP RUN.
+
+      *    SEEDS THE FIVE PROGRAMS THIS REPORT COVERS, IN THE ORDER
+      *    THE NIGHTLY SUITE RUNS THEM.
+       INITIALIZE-OPS-TABLE.
+           MOVE "FACTORIAL"   TO OPS-PROGRAM-ID(1)
+           MOVE "FIBONACCI"   TO OPS-PROGRAM-ID(2)
+           MOVE "PRIME-1-200" TO OPS-PROGRAM-ID(3)
+           MOVE "DIVISIBLE"   TO OPS-PROGRAM-ID(4)
+           MOVE "BUBBLE-SORT" TO OPS-PROGRAM-ID(5).
+
+      *    READS EVERY RECORD ON THE SHARED AUDIT LOG AND KEEPS THE
+      *    LATEST ENTRY FOR EACH OF THE FIVE PROGRAMS COVERED BY THIS
+      *    REPORT; ENTRIES FOR OTHER PROGRAMS ON THE SAME LOG ARE
+      *    IGNORED.
+       READ-AUDIT-LOG.
+           OPEN INPUT AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               DISPLAY "NO AUDIT LOG FOUND - NOTHING TO SUMMARIZE"
+           ELSE
+               READ AUDIT-LOG-FILE
+                   AT END SET END-OF-AUDIT-LOG TO TRUE
+               END-READ
+
+               PERFORM UNTIL END-OF-AUDIT-LOG
+                   PERFORM MATCH-AUDIT-ENTRY
+
+                   READ AUDIT-LOG-FILE
+                       AT END SET END-OF-AUDIT-LOG TO TRUE
+                   END-READ
+               END-PERFORM
+
+               CLOSE AUDIT-LOG-FILE
+           END-IF.
+
+      *    UPDATES THE MATCHING TABLE SLOT WHEN THE CURRENT AUDIT
+      *    RECORD BELONGS TO ONE OF THE FIVE PROGRAMS THIS REPORT
+      *    COVERS.
+       MATCH-AUDIT-ENTRY.
+           PERFORM VARYING OPS-INDEX FROM 1 BY 1 UNTIL OPS-INDEX > 5
+               IF AUD-PROGRAM-ID = OPS-PROGRAM-ID(OPS-INDEX)
+                   SET OPS-FOUND(OPS-INDEX) TO TRUE
+                   MOVE AUD-START-TIME TO OPS-START-TIME(OPS-INDEX)
+                   MOVE AUD-END-TIME TO OPS-END-TIME(OPS-INDEX)
+                   MOVE AUD-RECORD-COUNT
+                       TO OPS-RECORD-COUNT(OPS-INDEX)
+                   MOVE AUD-INPUT-SUMMARY
+                       TO OPS-INPUT-SUMMARY(OPS-INDEX)
+               END-IF
+           END-PERFORM.
+
+      *    PRINTS ONE LINE PER COVERED PROGRAM - THE LATEST START/END
+      *    TIME, RECORD COUNT AND INPUT SUMMARY IF IT RAN, OR A FLAG
+      *    THAT NO AUDIT ENTRY WAS FOUND IF IT DID NOT.
+       WRITE-OPS-REPORT.
+           OPEN OUTPUT OPS-OUT-FILE
+
+           MOVE "DAILY OPERATIONS SUMMARY" TO OPS-OUT-RECORD
+           WRITE OPS-OUT-RECORD
+
+           MOVE "PROGRAM         START    END      RECS   SUMMARY"
+               TO OPS-OUT-RECORD
+           WRITE OPS-OUT-RECORD
+
+           PERFORM VARYING OPS-INDEX FROM 1 BY 1 UNTIL OPS-INDEX > 5
+               MOVE SPACES TO OPS-OUT-RECORD
+               IF OPS-FOUND(OPS-INDEX)
+                   STRING OPS-PROGRAM-ID(OPS-INDEX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       OPS-START-TIME(OPS-INDEX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       OPS-END-TIME(OPS-INDEX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       OPS-RECORD-COUNT(OPS-INDEX) DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       OPS-INPUT-SUMMARY(OPS-INDEX) DELIMITED BY SIZE
+                       INTO OPS-OUT-RECORD
+                   END-STRING
+               ELSE
+                   STRING OPS-PROGRAM-ID(OPS-INDEX) DELIMITED BY SIZE
+                       " NO AUDIT RECORD FOUND - JOB MAY NOT HAVE RUN"
+                           DELIMITED BY SIZE
+                       INTO OPS-OUT-RECORD
+                   END-STRING
+               END-IF
+               WRITE OPS-OUT-RECORD
+           END-PERFORM
+
+           CLOSE OPS-OUT-FILE.
