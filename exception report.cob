@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCEPTION-REPORT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT EXC-RPT-FILE ASSIGN TO "EXCRPT"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+       FD  EXC-RPT-FILE.
+       01  EXC-RPT-RECORD         PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01 RUN-DATE PIC 9(8).
+       01 EXC-LOG-STATUS PIC XX.
+       01 EXCEPTION-COUNT PIC 9(9) VALUE 0.
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-EXC-LOG         VALUE "Y".
+
+      *    READS THE SHARED EXCEPTION LOG WRITTEN BY ANY OF THE
+      *    NUMERIC/FINANCE UTILITY PROGRAMS AND PRINTS ONE CONSOLIDATED
+      *    END-OF-DAY REPORT OVER EVERYTHING LOGGED ACROSS ALL OF THEM.
+      *    THIS IS A READ-ONLY JOB - IT NEVER WRITES TO EXCLOG ITSELF.
+       PROCEDURE DIVISION.
+           PERFORM OPEN-EXCEPTION-LOG
+           OPEN OUTPUT EXC-RPT-FILE
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO EXC-RPT-RECORD
+           STRING "EXCEPTION REPORT RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO EXC-RPT-RECORD
+           END-STRING
+           WRITE EXC-RPT-RECORD
+
+           MOVE "PROGRAM         KEY             REASON" TO
+               EXC-RPT-RECORD
+           WRITE EXC-RPT-RECORD
+
+           IF EXC-LOG-STATUS = "00"
+               PERFORM UNTIL END-OF-EXC-LOG
+                   READ EXC-LOG-FILE
+                       AT END SET END-OF-EXC-LOG TO TRUE
+                   END-READ
+                   IF NOT END-OF-EXC-LOG
+                       MOVE SPACES TO EXC-RPT-RECORD
+                       STRING EXC-PROGRAM-ID DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           EXC-KEY-VALUE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           EXC-REASON DELIMITED BY SIZE
+                           INTO EXC-RPT-RECORD
+                       END-STRING
+                       WRITE EXC-RPT-RECORD
+                       ADD 1 TO EXCEPTION-COUNT
+                   END-IF
+               END-PERFORM
+               CLOSE EXC-LOG-FILE
+           END-IF
+
+           MOVE SPACES TO EXC-RPT-RECORD
+           STRING "TOTAL EXCEPTIONS: " DELIMITED BY SIZE
+               EXCEPTION-COUNT DELIMITED BY SIZE
+               INTO EXC-RPT-RECORD
+           END-STRING
+           WRITE EXC-RPT-RECORD
+
+           CLOSE EXC-RPT-FILE
+
+           STOP RUN.
+
+      *    READS THE LOG THAT IS ALREADY THERE. IF NO PROGRAM HAS
+      *    WRITTEN TO EXCLOG YET TODAY, OPEN INPUT FAILS WITH A
+      *    NON-ZERO STATUS AND THE REPORT SIMPLY SHOWS ZERO
+      *    EXCEPTIONS INSTEAD OF ABENDING.
+       OPEN-EXCEPTION-LOG.
+           OPEN INPUT EXC-LOG-FILE.
