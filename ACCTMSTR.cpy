@@ -0,0 +1,17 @@
+      *    ACCTMSTR.CPY
+      *    SHARED KEYED ACCOUNT-MASTER RECORD LAYOUT FOR SIMPLE-
+      *    INTEREST AND COMPOUND-INTEREST - AN ACCOUNT NUMBER, ITS
+      *    CURRENCY, ITS PRINCIPAL/RATE/TIME, A STATUS, AND THE DATE
+      *    IT WAS LAST PROCESSED - SO EACH PROGRAM'S ACCOUNT MASTER
+      *    STARTS FROM THE SAME SHAPE INSTEAD OF TWO UNRELATED ONES.
+      *    A PROGRAM THAT NEEDS MORE FIELDS APPENDS ITS OWN AFTER
+      *    THIS COPY, THE SAME WAY CTLREC IS EXTENDED.
+           05  MSTR-ACCT-NUMBER           PIC X(10).
+           05  MSTR-CURRENCY-CODE         PIC X(03).
+           05  MSTR-PRINCIPAL             PIC 9(5)V99.
+           05  MSTR-RATE                  PIC 9(3)V99.
+           05  MSTR-TIME                  PIC 9(3).
+           05  MSTR-STATUS                PIC X.
+               88  MSTR-ACCOUNT-ACTIVE        VALUE "A".
+               88  MSTR-ACCOUNT-CLOSED        VALUE "C".
+           05  MSTR-LAST-RUN-DATE         PIC 9(8).
