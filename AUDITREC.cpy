@@ -0,0 +1,11 @@
+      *    AUDITREC.CPY
+      *    SHARED AUDIT-TRAIL RECORD APPENDED BY EVERY NUMERIC OR
+      *    FINANCE UTILITY PROGRAM AT THE END OF A BATCH RUN - WHICH
+      *    PROGRAM RAN, WHEN IT STARTED AND FINISHED, HOW MANY RECORDS
+      *    IT PROCESSED AND A SHORT SUMMARY OF ITS INPUT - SO
+      *    OPERATIONS HAS ONE FILE TO POINT TO DURING BATCH SIGN-OFF.
+           05  AUD-PROGRAM-ID             PIC X(20).
+           05  AUD-START-TIME             PIC 9(8).
+           05  AUD-END-TIME               PIC 9(8).
+           05  AUD-RECORD-COUNT           PIC 9(7).
+           05  AUD-INPUT-SUMMARY          PIC X(30).
