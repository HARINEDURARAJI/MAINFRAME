@@ -0,0 +1,214 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TEST-DATA-GENERATOR.
+
+      *    READS A CONTROL-CARD FILE NAMING ONE OR MORE TARGET
+      *    PROGRAMS, A RECORD COUNT AND A LOW/HIGH VALUE RANGE, AND
+      *    WRITES SAMPLE INPUT FILES IN THE EXACT FORMAT EACH TARGET
+      *    PROGRAM'S OWN BATCH MODE EXPECTS, SO FACTORIAL, FIBONACCI,
+      *    PRIME-1-200 AND BUBBLE-SORT CAN BE REGRESSION-TESTED
+      *    WITHOUT HAND-KEYING ACCEPT VALUES EVERY TIME. FIBONACCI AND
+      *    PRIME-1-200 ONLY EVER READ ONE CONTROL RECORD IN BATCH
+      *    MODE, SO A REQUESTED RECORD COUNT ABOVE ONE IS IGNORED FOR
+      *    THOSE TWO TARGETS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GEN-CTL-FILE ASSIGN TO "GENCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FACT-OUT-FILE ASSIGN TO "FACTIN"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT FIB-OUT-FILE ASSIGN TO "FIBCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT PRM-OUT-FILE ASSIGN TO "PRMCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-CTL-OUT-FILE ASSIGN TO "BUBCTL"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT BUB-IN-OUT-FILE ASSIGN TO "BUBIN"
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GEN-CTL-FILE.
+       01  GEN-CTL-RECORD.
+           05  GEN-TARGET-PROGRAM     PIC X(15).
+           05  GEN-RECORD-COUNT       PIC 9(3).
+           05  GEN-LOW-VALUE          PIC 9(5).
+           05  GEN-HIGH-VALUE         PIC 9(5).
+
+      *    MIRRORS FACTIN'S LAYOUT (CTLREC PLUS CTL-R-VALUE) FIELD FOR
+      *    FIELD SO THE OUTPUT LINES UP WITH WHAT FACTORIAL'S BATCH
+      *    MODE ACTUALLY READS.
+       FD  FACT-OUT-FILE.
+       01  FACT-OUT-RECORD.
+           05  FCT-REQUEST-TYPE       PIC X(10).
+           05  FCT-INPUT-VALUE        PIC 9(9).
+           05  FCT-OUTPUT-VALUE       PIC 9(9).
+           05  FCT-STATUS-FLAG        PIC X.
+           05  FCT-R-VALUE            PIC 9(3).
+
+      *    MIRRORS FIBCTL'S LAYOUT (CTLREC ALONE).
+       FD  FIB-OUT-FILE.
+       01  FIB-OUT-RECORD.
+           05  FIB-REQUEST-TYPE       PIC X(10).
+           05  FIB-INPUT-VALUE        PIC 9(9).
+           05  FIB-OUTPUT-VALUE       PIC 9(9).
+           05  FIB-STATUS-FLAG        PIC X.
+           05  FIB-SCHEDULE-FREQ      PIC X.
+
+      *    MIRRORS PRMCTL'S LAYOUT (CTLREC PLUS LOWER BOUND AND
+      *    FACTOR MODE).
+       FD  PRM-OUT-FILE.
+       01  PRM-OUT-RECORD.
+           05  PRM-REQUEST-TYPE       PIC X(10).
+           05  PRM-INPUT-VALUE        PIC 9(9).
+           05  PRM-OUTPUT-VALUE       PIC 9(9).
+           05  PRM-STATUS-FLAG        PIC X.
+           05  PRM-LOWER-BOUND        PIC 9(5).
+           05  PRM-FACTOR-MODE        PIC X.
+           05  PRM-SCHEDULE-FREQ      PIC X.
+
+      *    MIRRORS BUBCTL'S LAYOUT.
+       FD  BUB-CTL-OUT-FILE.
+       01  BUB-CTL-OUT-RECORD.
+           05  BCT-ENTRY-COUNT        PIC 9(3).
+           05  BCT-SORT-DIRECTION     PIC X.
+           05  BCT-TOP-N              PIC 9(3).
+
+      *    MIRRORS BUBIN'S LAYOUT.
+       FD  BUB-IN-OUT-FILE.
+       01  BUB-IN-OUT-RECORD.
+           05  BIN-NUM                PIC 9(3).
+           05  BIN-TIEBREAK           PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  EOF-SWITCH                 PIC X VALUE "N".
+           88  END-OF-GEN-CTL             VALUE "Y".
+       01  GEN-SEED                   PIC 9(9) VALUE 104729.
+       01  GEN-RANGE                  PIC 9(9).
+       01  GEN-QUOTIENT               PIC 9(9).
+       01  GEN-VALUE                  PIC 9(9).
+       01  GEN-R-VALUE                PIC 9(3).
+       01  GEN-INDEX                  PIC 9(3).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT GEN-CTL-FILE
+           READ GEN-CTL-FILE
+               AT END SET END-OF-GEN-CTL TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-GEN-CTL
+               PERFORM GENERATE-FOR-TARGET
+
+               READ GEN-CTL-FILE
+                   AT END SET END-OF-GEN-CTL TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE GEN-CTL-FILE.
+
+           STOP RUN.
+
+      *    DISPATCHES ONE CONTROL CARD TO THE GENERATION PARAGRAPH FOR
+      *    THE NAMED TARGET PROGRAM.
+       GENERATE-FOR-TARGET.
+           EVALUATE GEN-TARGET-PROGRAM
+               WHEN "FACTORIAL"
+                   PERFORM GENERATE-FACTORIAL-DATA
+               WHEN "FIBONACCI"
+                   PERFORM GENERATE-FIBONACCI-DATA
+               WHEN "PRIME-1-200"
+                   PERFORM GENERATE-PRIME-DATA
+               WHEN "BUBBLE-SORT"
+                   PERFORM GENERATE-BUBBLE-DATA
+               WHEN OTHER
+                   DISPLAY "UNKNOWN TARGET PROGRAM ON GENCTL: "
+                       GEN-TARGET-PROGRAM
+           END-EVALUATE.
+
+      *    PRODUCES THE NEXT VALUE IN GEN-LOW-VALUE THRU GEN-HIGH-VALUE
+      *    BY CARRYING A SEED FORWARD ACROSS CALLS AND TAKING ITS
+      *    REMAINDER OVER THE REQUESTED RANGE, SO REPEATED CALLS WALK
+      *    THROUGH VARIED RATHER THAN REPEATED VALUES.
+       NEXT-GENERATED-VALUE.
+           COMPUTE GEN-SEED = (GEN-SEED * 31) + 7
+           DIVIDE GEN-SEED BY 99991 GIVING GEN-QUOTIENT
+               REMAINDER GEN-SEED
+           COMPUTE GEN-RANGE = GEN-HIGH-VALUE - GEN-LOW-VALUE + 1
+           DIVIDE GEN-SEED BY GEN-RANGE GIVING GEN-QUOTIENT
+               REMAINDER GEN-VALUE
+           ADD GEN-LOW-VALUE TO GEN-VALUE.
+
+      *    WRITES GEN-RECORD-COUNT FACTIN RECORDS, EACH WITH AN
+      *    R-VALUE OF HALF ITS NUM SO THE NPR/NCR PATH IN FACTORIAL
+      *    GETS EXERCISED ALONGSIDE THE PLAIN FACTORIAL PATH.
+       GENERATE-FACTORIAL-DATA.
+           OPEN OUTPUT FACT-OUT-FILE
+           PERFORM VARYING GEN-INDEX FROM 1 BY 1
+                   UNTIL GEN-INDEX > GEN-RECORD-COUNT
+               PERFORM NEXT-GENERATED-VALUE
+               MOVE SPACES TO FACT-OUT-RECORD
+               MOVE "FACTORIAL" TO FCT-REQUEST-TYPE
+               MOVE GEN-VALUE TO FCT-INPUT-VALUE
+               MOVE 0 TO FCT-OUTPUT-VALUE
+               MOVE "Y" TO FCT-STATUS-FLAG
+               DIVIDE GEN-VALUE BY 2 GIVING GEN-R-VALUE
+               MOVE GEN-R-VALUE TO FCT-R-VALUE
+               WRITE FACT-OUT-RECORD
+           END-PERFORM
+           CLOSE FACT-OUT-FILE.
+
+      *    FIBCTL HOLDS A SINGLE CONTROL RECORD, SO ONLY ONE IS
+      *    WRITTEN REGARDLESS OF THE REQUESTED RECORD COUNT; THE
+      *    CONTROL CARD'S HIGH VALUE BECOMES THE SERIES LIMIT.
+       GENERATE-FIBONACCI-DATA.
+           OPEN OUTPUT FIB-OUT-FILE
+           MOVE SPACES TO FIB-OUT-RECORD
+           MOVE "FIBONACCI" TO FIB-REQUEST-TYPE
+           MOVE GEN-HIGH-VALUE TO FIB-INPUT-VALUE
+           MOVE 0 TO FIB-OUTPUT-VALUE
+           MOVE "Y" TO FIB-STATUS-FLAG
+           MOVE "D" TO FIB-SCHEDULE-FREQ
+           WRITE FIB-OUT-RECORD
+           CLOSE FIB-OUT-FILE.
+
+      *    PRMCTL HOLDS A SINGLE CONTROL RECORD, SO ONLY ONE IS
+      *    WRITTEN REGARDLESS OF THE REQUESTED RECORD COUNT; THE
+      *    CONTROL CARD'S LOW/HIGH VALUES BECOME THE SEARCH BOUNDS,
+      *    AND FACTOR MODE IS TURNED ON SO THAT PATH IS COVERED TOO.
+       GENERATE-PRIME-DATA.
+           OPEN OUTPUT PRM-OUT-FILE
+           MOVE SPACES TO PRM-OUT-RECORD
+           MOVE "PRIME-1-200" TO PRM-REQUEST-TYPE
+           MOVE GEN-HIGH-VALUE TO PRM-INPUT-VALUE
+           MOVE 0 TO PRM-OUTPUT-VALUE
+           MOVE "Y" TO PRM-STATUS-FLAG
+           MOVE GEN-LOW-VALUE TO PRM-LOWER-BOUND
+           MOVE "Y" TO PRM-FACTOR-MODE
+           MOVE "D" TO PRM-SCHEDULE-FREQ
+           WRITE PRM-OUT-RECORD
+           CLOSE PRM-OUT-FILE.
+
+      *    WRITES ONE BUBCTL CONTROL RECORD FOR AN ASCENDING SORT OF
+      *    GEN-RECORD-COUNT ENTRIES, THEN THAT MANY BUBIN DETAIL
+      *    RECORDS DRAWN FROM THE LOW/HIGH RANGE ON THE CONTROL CARD.
+      *    A RANGE WIDER THAN BUBIN'S THREE-DIGIT FIELD IS THE
+      *    CONTROL CARD AUTHOR'S RESPONSIBILITY TO AVOID.
+       GENERATE-BUBBLE-DATA.
+           OPEN OUTPUT BUB-CTL-OUT-FILE
+           MOVE GEN-RECORD-COUNT TO BCT-ENTRY-COUNT
+           MOVE "A" TO BCT-SORT-DIRECTION
+           MOVE 0 TO BCT-TOP-N
+           WRITE BUB-CTL-OUT-RECORD
+           CLOSE BUB-CTL-OUT-FILE
+
+           OPEN OUTPUT BUB-IN-OUT-FILE
+           PERFORM VARYING GEN-INDEX FROM 1 BY 1
+                   UNTIL GEN-INDEX > GEN-RECORD-COUNT
+               PERFORM NEXT-GENERATED-VALUE
+               MOVE GEN-VALUE TO BIN-NUM
+               PERFORM NEXT-GENERATED-VALUE
+               MOVE GEN-VALUE TO BIN-TIEBREAK
+               WRITE BUB-IN-OUT-RECORD
+           END-PERFORM
+           CLOSE BUB-IN-OUT-FILE.
