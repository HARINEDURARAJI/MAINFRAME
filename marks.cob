@@ -1,26 +1,448 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GRADE-CALCULATOR.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GRD-IN-FILE ASSIGN TO "GRDIN"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS IN-ROLL-NUMBER
+               FILE STATUS IS GRD-IN-STATUS.
+           SELECT GRD-OUT-FILE ASSIGN TO "GRDOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT GRD-HIST-FILE ASSIGN TO "GRDHIST"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS GRD-HIST-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO "GRDPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT GRD-CSV-FILE ASSIGN TO "GRDCSV"
+               ORGANIZATION LINE SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  GRD-IN-FILE.
+       01  GRD-IN-RECORD.
+           05  IN-ROLL-NUMBER     PIC X(10).
+           05  IN-STUDENT-NAME    PIC X(20).
+           05  IN-SUBJECT-MARKS   PIC 9(3) OCCURS 5 TIMES.
+
+       FD  GRD-OUT-FILE.
+       01  GRD-OUT-RECORD         PIC X(60).
+
+      *    A DATED COPY OF GRD-OUT-FILE, WRITTEN AFTER THE REPORT
+      *    IS CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED
+      *    UNDER ITS OWN NAME INSTEAD OF BEING OVERWRITTEN BY
+      *    TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD              PIC X(60).
+
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+       FD  GRD-HIST-FILE.
+       01  GRD-HIST-RECORD        PIC X(40).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       FD  GRD-CSV-FILE.
+       01  GRD-CSV-RECORD         PIC X(60).
+
        WORKING-STORAGE SECTION.
-       01 MARKS PIC 9(3).
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+           88  INQUIRY-RUN-MODE       VALUE "Q".
+
+       01 ROLL-NUMBER PIC X(10).
+       01 STUDENT-NAME PIC X(20).
+       01 SUBJECT-MARKS PIC 9(3) OCCURS 5 TIMES.
+       01 SUBJECT-INDEX PIC 9.
+       01 TOTAL-MARKS PIC 9(4).
+       01 AVERAGE-MARKS PIC 9(3)V99.
+       01 GRADE PIC X.
+       01 GRADE-INDEX PIC 9.
+       01 GRADE-LETTERS PIC X(6) VALUE "ABCDEF".
+       01 GRADE-COUNTS.
+          05 GRADE-COUNT PIC 9(5) VALUE 0 OCCURS 6 TIMES.
+       01 RUN-DATE PIC 9(8).
+       01 ARC-FILE-NAME PIC X(20).
+       01 ARC-EOF-SWITCH PIC X VALUE "N".
+           88  END-OF-ARC-READ         VALUE "Y".
+       01 GRD-HIST-STATUS PIC XX.
+       01 GRD-IN-STATUS PIC XX.
+       01 EXC-LOG-STATUS PIC XX.
+       01 RUN-PARM-STATUS PIC XX.
+       01 AUDIT-LOG-STATUS PIC XX.
+       01 RECORD-COUNT PIC 9(7) VALUE 0.
+       01 BATCH-START-TIME PIC 9(8).
+       01 BATCH-END-TIME PIC 9(8).
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-GRD-IN          VALUE "Y".
+       01 GRD-MARKS-IN PIC X(3).
+           COPY NUMVAL.
 
        PROCEDURE DIVISION.
-           DISPLAY "ENTER MARKS: ".
-           ACCEPT MARKS.
-
-           IF MARKS >= 90
-               DISPLAY "GRADE: A"
-           ELSE IF MARKS >= 80
-               DISPLAY "GRADE: B"
-           ELSE IF MARKS >= 70
-               DISPLAY "GRADE: C"
-           ELSE IF MARKS >= 60
-               DISPLAY "GRADE: D"
-           ELSE IF MARKS >= 50
-               DISPLAY "GRADE: E"
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-GRADE
+           ELSE IF INQUIRY-RUN-MODE
+               PERFORM RUN-INQUIRY-GRADE
            ELSE
-               DISPLAY "GRADE: F"
+               PERFORM RUN-INTERACTIVE-GRADE
+           END-IF
            END-IF.
 
            STOP RUN.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH, INTERACTIVE OR INQUIRY (B/I/Q): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+      *    VALIDATES EACH SUBJECT MARK THROUGH THE SHARED NUMERIC-FIELD
+      *    CHECK AS IT IS ENTERED, BEFORE THE EXISTING RANGE CHECK IN
+      *    VALIDATE-GRD-INPUT EVER SEES IT.
+       RUN-INTERACTIVE-GRADE.
+           DISPLAY "ENTER ROLL NUMBER: ".
+           ACCEPT ROLL-NUMBER.
+           DISPLAY "ENTER STUDENT NAME: ".
+           ACCEPT STUDENT-NAME.
+
+           SET INPUT-IS-VALID TO TRUE
+           DISPLAY "ENTER MARKS FOR 5 SUBJECTS:".
+           PERFORM VARYING SUBJECT-INDEX FROM 1 BY 1
+                   UNTIL SUBJECT-INDEX > 5
+               ACCEPT GRD-MARKS-IN
+               MOVE ZEROS TO NUMVAL-CANDIDATE
+               MOVE GRD-MARKS-IN TO NUMVAL-CANDIDATE(7:3)
+               PERFORM VALIDATE-NUMERIC-FIELD
+               IF NUMVAL-IS-VALID
+                   MOVE NUMVAL-RESULT TO SUBJECT-MARKS(SUBJECT-INDEX)
+               ELSE
+                   MOVE "N" TO VALID-INPUT-SWITCH
+               END-IF
+           END-PERFORM.
+
+           IF INPUT-IS-VALID
+               PERFORM VALIDATE-GRD-INPUT
+           END-IF
+
+           IF INPUT-IS-VALID
+               PERFORM COMPUTE-GRADE-TOTALS
+               PERFORM DETERMINE-GRADE
+               DISPLAY "TOTAL: " TOTAL-MARKS
+               DISPLAY "AVERAGE: " AVERAGE-MARKS
+               DISPLAY "GRADE: " GRADE
+               ACCEPT RUN-DATE FROM DATE YYYYMMDD
+               PERFORM OPEN-GRADE-HISTORY
+               PERFORM APPEND-GRADE-HISTORY
+               CLOSE GRD-HIST-FILE
+           ELSE
+               DISPLAY "INVALID INPUT - NON-NUMERIC MARK OR A MARK "
+                   "EXCEEDS 100"
+           END-IF.
+
+      *    LETS FRONT-DESK STAFF LOOK UP ONE STUDENT'S GRADE BY ROLL
+      *    NUMBER DIRECTLY AGAINST THE KEYED STUDENT MASTER, WITHOUT
+      *    RUNNING THE FULL BATCH JOB TO ANSWER A ONE-OFF QUESTION.
+       RUN-INQUIRY-GRADE.
+           OPEN INPUT GRD-IN-FILE
+           DISPLAY "ENTER ROLL NUMBER: ".
+           ACCEPT ROLL-NUMBER.
+           MOVE ROLL-NUMBER TO IN-ROLL-NUMBER
+
+           READ GRD-IN-FILE
+               INVALID KEY DISPLAY "NO STUDENT FOUND FOR ROLL NUMBER "
+                   ROLL-NUMBER
+           END-READ
+
+           IF GRD-IN-STATUS = "00"
+               MOVE IN-STUDENT-NAME TO STUDENT-NAME
+               PERFORM VARYING SUBJECT-INDEX FROM 1 BY 1
+                       UNTIL SUBJECT-INDEX > 5
+                   MOVE IN-SUBJECT-MARKS(SUBJECT-INDEX)
+                       TO SUBJECT-MARKS(SUBJECT-INDEX)
+               END-PERFORM
+
+               PERFORM VALIDATE-GRD-INPUT
+               IF INPUT-IS-VALID
+                   PERFORM COMPUTE-GRADE-TOTALS
+                   PERFORM DETERMINE-GRADE
+                   DISPLAY "ROLL NUMBER: " ROLL-NUMBER
+                   DISPLAY "NAME: " STUDENT-NAME
+                   DISPLAY "TOTAL: " TOTAL-MARKS
+                   DISPLAY "AVERAGE: " AVERAGE-MARKS
+                   DISPLAY "GRADE: " GRADE
+               ELSE
+                   DISPLAY "INVALID INPUT - A SUBJECT MARK EXCEEDS 100"
+               END-IF
+           END-IF
+
+           CLOSE GRD-IN-FILE.
+
+       RUN-BATCH-GRADE.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN INPUT GRD-IN-FILE
+           OPEN OUTPUT GRD-OUT-FILE
+           OPEN OUTPUT GRD-CSV-FILE
+           PERFORM OPEN-EXCEPTION-LOG
+           PERFORM OPEN-GRADE-HISTORY
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO GRD-OUT-RECORD
+           STRING "GRADE-CALCULATOR RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO GRD-OUT-RECORD
+           END-STRING
+           WRITE GRD-OUT-RECORD
+
+           MOVE "ROLL       NAME                 TOTAL  AVG    GRADE"
+               TO GRD-OUT-RECORD
+           WRITE GRD-OUT-RECORD
+
+           MOVE "ROLL,NAME,TOTAL,AVERAGE,GRADE" TO GRD-CSV-RECORD
+           WRITE GRD-CSV-RECORD
+
+           READ GRD-IN-FILE NEXT RECORD
+               AT END SET END-OF-GRD-IN TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-GRD-IN
+               MOVE IN-ROLL-NUMBER TO ROLL-NUMBER
+               MOVE IN-STUDENT-NAME TO STUDENT-NAME
+               PERFORM VARYING SUBJECT-INDEX FROM 1 BY 1
+                       UNTIL SUBJECT-INDEX > 5
+                   MOVE IN-SUBJECT-MARKS(SUBJECT-INDEX)
+                       TO SUBJECT-MARKS(SUBJECT-INDEX)
+               END-PERFORM
+               ADD 1 TO RECORD-COUNT
+
+               PERFORM VALIDATE-GRD-INPUT
+               IF INPUT-IS-VALID
+                   PERFORM COMPUTE-GRADE-TOTALS
+                   PERFORM DETERMINE-GRADE
+                   ADD 1 TO GRADE-COUNT(GRADE-INDEX)
+
+                   MOVE SPACES TO GRD-OUT-RECORD
+                   STRING ROLL-NUMBER DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       STUDENT-NAME DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       TOTAL-MARKS DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       AVERAGE-MARKS DELIMITED BY SIZE
+                       " " DELIMITED BY SIZE
+                       GRADE DELIMITED BY SIZE
+                       INTO GRD-OUT-RECORD
+                   END-STRING
+                   WRITE GRD-OUT-RECORD
+
+                   MOVE SPACES TO GRD-CSV-RECORD
+                   STRING ROLL-NUMBER DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       STUDENT-NAME DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       TOTAL-MARKS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       AVERAGE-MARKS DELIMITED BY SIZE
+                       "," DELIMITED BY SIZE
+                       GRADE DELIMITED BY SIZE
+                       INTO GRD-CSV-RECORD
+                   END-STRING
+                   WRITE GRD-CSV-RECORD
+
+                   PERFORM APPEND-GRADE-HISTORY
+               ELSE
+                   MOVE SPACES TO EXC-LOG-RECORD
+                   MOVE "GRADE-CALCULATOR" TO EXC-PROGRAM-ID
+                   MOVE ROLL-NUMBER TO EXC-KEY-VALUE
+                   MOVE "A SUBJECT MARK EXCEEDS 100" TO EXC-REASON
+                   WRITE EXC-LOG-RECORD
+               END-IF
+
+               READ GRD-IN-FILE NEXT RECORD
+                   AT END SET END-OF-GRD-IN TO TRUE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-CLASS-SUMMARY
+
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-RECORD
+
+           CLOSE GRD-IN-FILE
+           CLOSE GRD-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+           CLOSE GRD-CSV-FILE
+           CLOSE EXC-LOG-FILE
+           CLOSE GRD-HIST-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS. THE CSV EXTRACT AND THE HISTORY
+      *    FILE ARE DERIVED CONVENIENCE COPIES, NOT THE REPORT OF
+      *    RECORD, SO THEY ARE NOT ARCHIVED HERE.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "GRDOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT GRD-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ GRD-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE GRD-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ GRD-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE GRD-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    APPENDS TO THE HISTORY FILE IF IT ALREADY EXISTS, OR
+      *    CREATES IT ON THE FIRST RUN.
+       OPEN-GRADE-HISTORY.
+           OPEN EXTEND GRD-HIST-FILE
+           IF GRD-HIST-STATUS NOT = "00"
+               OPEN OUTPUT GRD-HIST-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED EXCEPTION LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXC-LOG-FILE
+           IF EXC-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXC-LOG-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "GRADE-CALCULATOR" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE "GRDIN DETAIL FILE" TO AUD-INPUT-SUMMARY
+           WRITE AUDIT-LOG-RECORD.
+
+      *    REJECTS ANY SUBJECT MARK OVER 100 INSTEAD OF GRADING IT
+      *    AS A STRAIGHT A.
+       VALIDATE-GRD-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+           PERFORM VARYING SUBJECT-INDEX FROM 1 BY 1
+                   UNTIL SUBJECT-INDEX > 5
+               IF SUBJECT-MARKS(SUBJECT-INDEX) > 100
+                   MOVE "N" TO VALID-INPUT-SWITCH
+               END-IF
+           END-PERFORM.
+
+       COMPUTE-GRADE-TOTALS.
+           MOVE 0 TO TOTAL-MARKS
+           PERFORM VARYING SUBJECT-INDEX FROM 1 BY 1
+                   UNTIL SUBJECT-INDEX > 5
+               ADD SUBJECT-MARKS(SUBJECT-INDEX) TO TOTAL-MARKS
+           END-PERFORM
+           COMPUTE AVERAGE-MARKS ROUNDED = TOTAL-MARKS / 5.
+
+       DETERMINE-GRADE.
+           IF AVERAGE-MARKS >= 90
+               MOVE "A" TO GRADE
+               MOVE 1 TO GRADE-INDEX
+           ELSE IF AVERAGE-MARKS >= 80
+               MOVE "B" TO GRADE
+               MOVE 2 TO GRADE-INDEX
+           ELSE IF AVERAGE-MARKS >= 70
+               MOVE "C" TO GRADE
+               MOVE 3 TO GRADE-INDEX
+           ELSE IF AVERAGE-MARKS >= 60
+               MOVE "D" TO GRADE
+               MOVE 4 TO GRADE-INDEX
+           ELSE IF AVERAGE-MARKS >= 50
+               MOVE "E" TO GRADE
+               MOVE 5 TO GRADE-INDEX
+           ELSE
+               MOVE "F" TO GRADE
+               MOVE 6 TO GRADE-INDEX
+           END-IF.
+
+       APPEND-GRADE-HISTORY.
+           MOVE SPACES TO GRD-HIST-RECORD
+           STRING ROLL-NUMBER DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               AVERAGE-MARKS DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               GRADE DELIMITED BY SIZE
+               INTO GRD-HIST-RECORD
+           END-STRING
+           WRITE GRD-HIST-RECORD.
+
+       WRITE-CLASS-SUMMARY.
+           MOVE SPACES TO GRD-OUT-RECORD
+           MOVE "CLASS SUMMARY:" TO GRD-OUT-RECORD
+           WRITE GRD-OUT-RECORD
+           PERFORM VARYING GRADE-INDEX FROM 1 BY 1 UNTIL GRADE-INDEX > 6
+               MOVE SPACES TO GRD-OUT-RECORD
+               STRING "  GRADE " DELIMITED BY SIZE
+                   GRADE-LETTERS(GRADE-INDEX:1) DELIMITED BY SIZE
+                   ": " DELIMITED BY SIZE
+                   GRADE-COUNT(GRADE-INDEX) DELIMITED BY SIZE
+                   INTO GRD-OUT-RECORD
+               END-STRING
+               WRITE GRD-OUT-RECORD
+           END-PERFORM.
+
+           COPY NUMVALP.
