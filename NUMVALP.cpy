@@ -0,0 +1,16 @@
+      *    NUMVALP.CPY
+      *    SHARED PROCEDURE DIVISION PARAGRAPH FOR VALIDATING AND
+      *    CONVERTING A CONSOLE-ACCEPTED NUMERIC FIELD. COPY THIS INTO
+      *    THE PROCEDURE DIVISION OF ANY PROGRAM THAT ALSO COPIES
+      *    NUMVAL INTO WORKING-STORAGE. THE CALLING PARAGRAPH ZERO
+      *    FILLS NUMVAL-CANDIDATE AND MOVES ITS ACCEPTED VALUE INTO THE
+      *    RIGHTMOST POSITIONS BEFORE PERFORMING VALIDATE-NUMERIC-FIELD,
+      *    THEN TESTS NUMVAL-IS-VALID BEFORE USING NUMVAL-RESULT.
+       VALIDATE-NUMERIC-FIELD.
+           SET NUMVAL-IS-VALID TO TRUE
+           MOVE 0 TO NUMVAL-RESULT
+           IF NUMVAL-CANDIDATE IS NUMERIC
+               MOVE NUMVAL-CANDIDATE TO NUMVAL-RESULT
+           ELSE
+               MOVE "N" TO NUMVAL-VALID-SWITCH
+           END-IF.
