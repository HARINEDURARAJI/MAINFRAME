@@ -1,21 +1,495 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COMPOUND-INTEREST.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    KEYED ACCOUNT MASTER SO EACH ACCOUNT'S PRINCIPAL, RATE AND
+      *    TIME PERSIST ACROSS RUNS INSTEAD OF BEING RE-KEYED EVERY
+      *    MONTH; THE BATCH JOB PROCESSES IT IN ACCOUNT-NUMBER ORDER
+      *    AND REWRITES EACH RECORD'S LAST-RUN-DATE AS IT GOES.
+           SELECT ACCT-MASTER-FILE ASSIGN TO "CIACCT"
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS MSTR-ACCT-NUMBER
+               FILE STATUS IS ACCT-MASTER-STATUS.
+           SELECT CI-OUT-FILE ASSIGN TO "CIOUT"
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT ARC-FILE ASSIGN TO ARC-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT EXC-LOG-FILE ASSIGN TO "EXCLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS EXC-LOG-STATUS.
+           SELECT RUN-PARM-FILE ASSIGN TO "CIPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS RUN-PARM-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-LOG-STATUS.
+           SELECT CURR-TABLE-FILE ASSIGN TO "CURRTBL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CURR-TABLE-STATUS.
+           SELECT MIN-BAL-PARM-FILE ASSIGN TO "CIMINBAL"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS MIN-BAL-PARM-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  RUN-PARM-FILE.
+       01  RUN-PARM-RECORD        PIC X.
+
+       FD  CURR-TABLE-FILE.
+       01  CURR-TABLE-RECORD.
+           COPY CURRREC.
+
+       FD  MIN-BAL-PARM-FILE.
+       01  MIN-BAL-PARM-RECORD    PIC 9(5)V99.
+
+       FD  ACCT-MASTER-FILE.
+       01  ACCT-MASTER-RECORD.
+           COPY ACCTMSTR.
+           05  MSTR-COMPOUND-FREQ PIC 9(2).
+
+       FD  CI-OUT-FILE.
+       01  CI-OUT-RECORD          PIC X(80).
+
+      *    A DATED COPY OF CI-OUT-FILE, WRITTEN AFTER THE REPORT IS
+      *    CLOSED, SO THE CURRENT CYCLE'S OUTPUT IS RETAINED UNDER ITS
+      *    OWN NAME INSTEAD OF BEING OVERWRITTEN BY TOMORROW'S RUN.
+       FD  ARC-FILE.
+       01  ARC-RECORD             PIC X(80).
+
+       FD  EXC-LOG-FILE.
+       01  EXC-LOG-RECORD.
+           COPY EXCREC.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
+       01  VALID-INPUT-SWITCH     PIC X VALUE "Y".
+           88  INPUT-IS-VALID         VALUE "Y".
+       01  RUN-MODE               PIC X.
+           88  INTERACTIVE-RUN-MODE   VALUE "I".
+           88  BATCH-RUN-MODE         VALUE "B".
+
        01 P PIC 9(5)V99.
        01 R PIC 9(3)V99.
        01 T PIC 9(3).
+       01 FREQ PIC 9(2) VALUE 1.
        01 AMOUNT PIC 9(9)V99.
+       01 CI-BASE-AMOUNT PIC 9(9)V99.
+       01 TOTAL-AMOUNT-POSTED PIC 9(11)V99 VALUE 0.
+       01 PERIOD-RATE PIC 9(3)V9999.
+       01 TOTAL-PERIODS PIC 9(5).
+       01 SCHEDULE-YEAR PIC 9(3).
+       01 SCHEDULE-PERIODS PIC 9(5).
+       01 SCHEDULE-BALANCE PIC 9(9)V99.
+       01 COMPOUND-FACTOR PIC 9(6)V9(7) VALUE 1.
+       01 POWER-EXPONENT PIC 9(5).
+       01 POWER-INDEX PIC 9(5).
+       01 EOF-SWITCH              PIC X VALUE "N".
+           88  END-OF-CI-ACCT         VALUE "Y".
+       01 ACCT-MASTER-STATUS      PIC XX.
+       01 EXC-LOG-STATUS          PIC XX.
+       01 RUN-PARM-STATUS         PIC XX.
+       01 AUDIT-LOG-STATUS        PIC XX.
+       01 CURR-TABLE-STATUS       PIC XX.
+       01 MIN-BAL-PARM-STATUS     PIC XX.
+       01 RECORD-COUNT            PIC 9(7) VALUE 0.
+       01 BATCH-START-TIME        PIC 9(8).
+       01 BATCH-END-TIME          PIC 9(8).
+       01 RUN-DATE                PIC 9(8).
+       01 ARC-FILE-NAME           PIC X(20).
+       01 ARC-EOF-SWITCH          PIC X VALUE "N".
+          88  END-OF-ARC-READ         VALUE "Y".
+
+      *    THE CURRENCY TABLE IS LOADED ONCE AT THE START OF THE
+      *    BATCH RUN AND HELD IN MEMORY SO EVERY ACCOUNT'S CURRENCY
+      *    CODE CAN BE LOOKED UP WITHOUT RE-READING CURRTBL.
+       01 CURRENCY-TABLE-COUNT    PIC 9(3) VALUE 0.
+       01 CURRENCY-TABLE.
+           05  CURRENCY-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON CURRENCY-TABLE-COUNT.
+               10  TBL-CURR-CODE          PIC X(03).
+               10  TBL-CURR-NAME          PIC X(15).
+               10  TBL-CURR-RATE-TO-BASE  PIC 9(3)V9999.
+       01 CURRENCY-TABLE-INDEX    PIC 9(3).
+       01 CURRENCY-FOUND-SWITCH   PIC X VALUE "N".
+           88  CURRENCY-WAS-FOUND     VALUE "Y".
+       01 CURRENT-CURRENCY-NAME   PIC X(15).
+       01 CURRENT-CURRENCY-RATE   PIC 9(3)V9999 VALUE 1.
+
+      *    THE CONFIGURED FLOOR BELOW WHICH AN ACCOUNT'S PRINCIPAL IS
+      *    REJECTED RATHER THAN HAVING INTEREST COMPUTED ON IT; LOADED
+      *    FROM AN OPTIONAL PARAMETER FILE, DEFAULTING TO ZERO (NO
+      *    MINIMUM ENFORCED) WHEN THE FILE IS NOT SUPPLIED.
+       01 MINIMUM-PRINCIPAL       PIC 9(5)V99 VALUE 0.
+       01 BELOW-MINIMUM-SWITCH    PIC X VALUE "N".
+           88  PRINCIPAL-BELOW-MINIMUM    VALUE "Y".
 
        PROCEDURE DIVISION.
+           PERFORM GET-RUN-MODE.
+
+           IF BATCH-RUN-MODE
+               PERFORM RUN-BATCH-CI
+           ELSE
+               PERFORM RUN-INTERACTIVE-CI
+           END-IF.
+
+           STOP RUN.
+
+      *    READS THE RUN MODE FROM AN OPTIONAL PARAMETER FILE SO THE
+      *    JOB CAN RUN UNATTENDED OVERNIGHT; FALLS BACK TO THE CONSOLE
+      *    PROMPT WHEN THE PARAMETER FILE HAS NOT BEEN SUPPLIED.
+       GET-RUN-MODE.
+           OPEN INPUT RUN-PARM-FILE
+           IF RUN-PARM-STATUS = "00"
+               READ RUN-PARM-FILE
+                   AT END MOVE "B" TO RUN-PARM-RECORD
+               END-READ
+               MOVE RUN-PARM-RECORD TO RUN-MODE
+               CLOSE RUN-PARM-FILE
+           ELSE
+               DISPLAY "BATCH OR INTERACTIVE (B/I): "
+               ACCEPT RUN-MODE
+           END-IF.
+
+       RUN-INTERACTIVE-CI.
            DISPLAY "ENTER PRINCIPAL: ".
            ACCEPT P.
            DISPLAY "ENTER RATE: ".
            ACCEPT R.
            DISPLAY "ENTER TIME: ".
            ACCEPT T.
+           DISPLAY "ENTER COMPOUNDING FREQUENCY PER YEAR "
+                   "(1=ANNUAL 4=QUARTERLY 12=MONTHLY): ".
+           ACCEPT FREQ.
 
-           COMPUTE AMOUNT = P * (1 + R / 100) ** T.
-           DISPLAY "TOTAL AMOUNT: " AMOUNT.
-           STOP RUN.
+           PERFORM VALIDATE-CI-INPUT
+           IF INPUT-IS-VALID
+               PERFORM COMPUTE-COMPOUND-INTEREST
+               DISPLAY "TOTAL AMOUNT: " AMOUNT
+
+               DISPLAY "AMORTIZATION SCHEDULE:"
+               PERFORM VARYING SCHEDULE-YEAR FROM 1 BY 1
+                       UNTIL SCHEDULE-YEAR > T
+                   PERFORM COMPUTE-SCHEDULE-BALANCE
+                   DISPLAY "  YEAR " SCHEDULE-YEAR ": " SCHEDULE-BALANCE
+               END-PERFORM
+           ELSE
+               DISPLAY "INVALID INPUT - PRINCIPAL, RATE AND TIME "
+                       "MUST ALL BE GREATER THAN ZERO"
+           END-IF.
+
+       RUN-BATCH-CI.
+           ACCEPT BATCH-START-TIME FROM TIME
+           OPEN I-O ACCT-MASTER-FILE
+           OPEN OUTPUT CI-OUT-FILE
+           PERFORM OPEN-EXCEPTION-LOG
+           PERFORM LOAD-CURRENCY-TABLE
+           PERFORM LOAD-MINIMUM-PRINCIPAL
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD
+
+           MOVE SPACES TO CI-OUT-RECORD
+           STRING "COMPOUND-INTEREST RUN DATE: " DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO CI-OUT-RECORD
+           END-STRING
+           WRITE CI-OUT-RECORD
+
+           MOVE SPACES TO CI-OUT-RECORD
+           STRING "ACCOUNT    CUR PRINCIPAL   RATE    TIME FREQ  AMOUNT"
+                   DELIMITED BY SIZE
+               "  CURRENCY NAME   BASE AMT" DELIMITED BY SIZE
+               INTO CI-OUT-RECORD
+           END-STRING
+           WRITE CI-OUT-RECORD
+
+           READ ACCT-MASTER-FILE
+               AT END SET END-OF-CI-ACCT TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-CI-ACCT
+               IF MSTR-ACCOUNT-CLOSED
+                   MOVE SPACES TO EXC-LOG-RECORD
+                   MOVE "COMPOUND-INTEREST" TO EXC-PROGRAM-ID
+                   MOVE MSTR-ACCT-NUMBER TO EXC-KEY-VALUE
+                   MOVE "ACCOUNT CLOSED - NOT PROCESSED"
+                       TO EXC-REASON
+                   WRITE EXC-LOG-RECORD
+               ELSE
+                   MOVE MSTR-PRINCIPAL TO P
+                   MOVE MSTR-RATE TO R
+                   MOVE MSTR-TIME TO T
+                   MOVE MSTR-COMPOUND-FREQ TO FREQ
+                   IF FREQ = 0
+                       MOVE 1 TO FREQ
+                   END-IF
+                   PERFORM LOOKUP-CURRENCY-RATE
+                   PERFORM REJECT-BELOW-MINIMUM-PRINCIPAL
+
+                   PERFORM VALIDATE-CI-INPUT
+                   IF PRINCIPAL-BELOW-MINIMUM
+                       MOVE SPACES TO EXC-LOG-RECORD
+                       MOVE "COMPOUND-INTEREST" TO EXC-PROGRAM-ID
+                       MOVE MSTR-ACCT-NUMBER TO EXC-KEY-VALUE
+                       MOVE "PRINCIPAL BELOW MINIMUM THRESHOLD"
+                           TO EXC-REASON
+                       WRITE EXC-LOG-RECORD
+                   ELSE IF INPUT-IS-VALID AND CURRENCY-WAS-FOUND
+                       PERFORM COMPUTE-COMPOUND-INTEREST
+
+                       MOVE SPACES TO CI-OUT-RECORD
+                       STRING MSTR-ACCT-NUMBER DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           MSTR-CURRENCY-CODE DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           P DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           R DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           T DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           FREQ DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           AMOUNT DELIMITED BY SIZE
+                           "  " DELIMITED BY SIZE
+                           CURRENT-CURRENCY-NAME DELIMITED BY SIZE
+                           " " DELIMITED BY SIZE
+                           CI-BASE-AMOUNT DELIMITED BY SIZE
+                           INTO CI-OUT-RECORD
+                       END-STRING
+                       WRITE CI-OUT-RECORD
+                       ADD CI-BASE-AMOUNT TO TOTAL-AMOUNT-POSTED
+                       ADD 1 TO RECORD-COUNT
+
+                       PERFORM VARYING SCHEDULE-YEAR FROM 1 BY 1
+                               UNTIL SCHEDULE-YEAR > T
+                           PERFORM COMPUTE-SCHEDULE-BALANCE
+                           MOVE SPACES TO CI-OUT-RECORD
+                           STRING "   YEAR " DELIMITED BY SIZE
+                               SCHEDULE-YEAR DELIMITED BY SIZE
+                               " BALANCE " DELIMITED BY SIZE
+                               SCHEDULE-BALANCE DELIMITED BY SIZE
+                               INTO CI-OUT-RECORD
+                           END-STRING
+                           WRITE CI-OUT-RECORD
+                       END-PERFORM
+
+                       MOVE RUN-DATE TO MSTR-LAST-RUN-DATE
+                       REWRITE ACCT-MASTER-RECORD
+                   ELSE
+                       MOVE SPACES TO EXC-LOG-RECORD
+                       MOVE "COMPOUND-INTEREST" TO EXC-PROGRAM-ID
+                       MOVE MSTR-ACCT-NUMBER TO EXC-KEY-VALUE
+                       IF NOT CURRENCY-WAS-FOUND
+                           MOVE "CURRENCY CODE NOT IN CONVERSION TABLE"
+                               TO EXC-REASON
+                       ELSE
+                           MOVE "PRINCIPAL, RATE OR TIME NOT POSITIVE"
+                               TO EXC-REASON
+                       END-IF
+                       WRITE EXC-LOG-RECORD
+                   END-IF
+                   END-IF
+               END-IF
+
+               READ ACCT-MASTER-FILE
+                   AT END SET END-OF-CI-ACCT TO TRUE
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-CONTROL-TOTALS
+
+           ACCEPT BATCH-END-TIME FROM TIME
+           PERFORM WRITE-AUDIT-RECORD
+
+           CLOSE ACCT-MASTER-FILE
+           CLOSE CI-OUT-FILE
+           PERFORM ARCHIVE-OUTPUT-REPORT
+           CLOSE EXC-LOG-FILE
+           CLOSE AUDIT-LOG-FILE.
+
+      *    COPIES THE JUST-CLOSED OUTPUT REPORT TO A DATED ARCHIVE
+      *    FILE NAMED FOR TODAY'S RUN, SO EACH DAY'S REPORT SURVIVES
+      *    UNDER ITS OWN FILE NAME INSTEAD OF BEING OVERWRITTEN THE
+      *    NEXT TIME THIS JOB RUNS.
+       ARCHIVE-OUTPUT-REPORT.
+           MOVE SPACES TO ARC-FILE-NAME
+           STRING "CIOUT." DELIMITED BY SIZE
+               RUN-DATE DELIMITED BY SIZE
+               INTO ARC-FILE-NAME
+           END-STRING
+
+           OPEN INPUT CI-OUT-FILE
+           OPEN OUTPUT ARC-FILE
+
+           READ CI-OUT-FILE
+               AT END SET END-OF-ARC-READ TO TRUE
+           END-READ
+
+           PERFORM UNTIL END-OF-ARC-READ
+               MOVE CI-OUT-RECORD TO ARC-RECORD
+               WRITE ARC-RECORD
+
+               READ CI-OUT-FILE
+                   AT END SET END-OF-ARC-READ TO TRUE
+               END-READ
+           END-PERFORM
+
+           CLOSE CI-OUT-FILE
+           CLOSE ARC-FILE.
+
+      *    APPENDS TO THE SHARED EXCEPTION LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-EXCEPTION-LOG.
+           OPEN EXTEND EXC-LOG-FILE
+           IF EXC-LOG-STATUS NOT = "00"
+               OPEN OUTPUT EXC-LOG-FILE
+           END-IF.
+
+      *    APPENDS TO THE SHARED AUDIT-TRAIL LOG IF IT ALREADY EXISTS,
+      *    OR CREATES IT ON THE FIRST PROGRAM TO WRITE TO IT TODAY.
+       OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF AUDIT-LOG-STATUS NOT = "00"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+      *    WRITES THE BATCH'S GRAND TOTAL OF COMPOUND AMOUNT POSTED AS
+      *    A TRAILER LINE ON THE REPORT SO OPERATIONS CAN BALANCE IT
+      *    AGAINST THE GENERAL LEDGER ENTRY FOR THIS RUN.
+       WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO CI-OUT-RECORD
+           STRING "TOTAL AMOUNT POSTED (BASE CURRENCY): "
+                   DELIMITED BY SIZE
+               TOTAL-AMOUNT-POSTED DELIMITED BY SIZE
+               INTO CI-OUT-RECORD
+           END-STRING
+           WRITE CI-OUT-RECORD
+
+           MOVE SPACES TO CI-OUT-RECORD
+           STRING "TOTAL ACCOUNTS POSTED: " DELIMITED BY SIZE
+               RECORD-COUNT DELIMITED BY SIZE
+               INTO CI-OUT-RECORD
+           END-STRING
+           WRITE CI-OUT-RECORD.
+
+      *    RECORDS ONE START/END/RECORD-COUNT ENTRY FOR THIS RUN ON
+      *    THE SHARED AUDIT TRAIL USED FOR BATCH SIGN-OFF.
+       WRITE-AUDIT-RECORD.
+           PERFORM OPEN-AUDIT-LOG
+           MOVE SPACES TO AUDIT-LOG-RECORD
+           MOVE "COMPOUND-INTEREST" TO AUD-PROGRAM-ID
+           MOVE BATCH-START-TIME TO AUD-START-TIME
+           MOVE BATCH-END-TIME TO AUD-END-TIME
+           MOVE RECORD-COUNT TO AUD-RECORD-COUNT
+           MOVE "CIACCT DETAIL FILE" TO AUD-INPUT-SUMMARY
+           WRITE AUDIT-LOG-RECORD.
+
+      *    REJECTS NON-POSITIVE PRINCIPAL, RATE OR TIME BEFORE ANY
+      *    INTEREST IS COMPUTED.
+       VALIDATE-CI-INPUT.
+           SET INPUT-IS-VALID TO TRUE
+           IF P NOT > 0 OR R NOT > 0 OR T NOT > 0
+               MOVE "N" TO VALID-INPUT-SWITCH
+           END-IF.
+
+       COMPUTE-COMPOUND-INTEREST.
+           COMPUTE PERIOD-RATE = R / FREQ
+           COMPUTE TOTAL-PERIODS = T * FREQ
+           MOVE TOTAL-PERIODS TO POWER-EXPONENT
+           PERFORM COMPUTE-COMPOUND-FACTOR
+           COMPUTE AMOUNT ROUNDED = P * COMPOUND-FACTOR
+      *    CONVERT THE MATURITY AMOUNT TO THE SHOP'S BASE CURRENCY
+      *    SO THE CONTROL TOTALS AND GENERAL LEDGER POSTING ARE ALL
+      *    EXPRESSED IN ONE CURRENCY, REGARDLESS OF THE ACCOUNT'S
+      *    NATIVE CURRENCY CODE.
+           COMPUTE CI-BASE-AMOUNT ROUNDED =
+               AMOUNT * CURRENT-CURRENCY-RATE.
+
+      *    BALANCE AS OF THE END OF SCHEDULE-YEAR, USING THE SAME
+      *    PERIOD-RATE COMPUTED ABOVE FOR THE ACCOUNT.
+       COMPUTE-SCHEDULE-BALANCE.
+           COMPUTE SCHEDULE-PERIODS = SCHEDULE-YEAR * FREQ
+           MOVE SCHEDULE-PERIODS TO POWER-EXPONENT
+           PERFORM COMPUTE-COMPOUND-FACTOR
+           COMPUTE SCHEDULE-BALANCE ROUNDED = P * COMPOUND-FACTOR.
+
+      *    RAISES (1 + PERIOD-RATE / 100) TO THE POWER-EXPONENT BY
+      *    REPEATED MULTIPLICATION, SINCE THE ** OPERATOR WITH A
+      *    VARIABLE EXPONENT OF 1 DOES NOT EVALUATE RELIABLY ON THIS
+      *    RUNTIME.
+       COMPUTE-COMPOUND-FACTOR.
+           MOVE 1 TO COMPOUND-FACTOR
+           PERFORM VARYING POWER-INDEX FROM 1 BY 1
+                   UNTIL POWER-INDEX > POWER-EXPONENT
+               COMPUTE COMPOUND-FACTOR ROUNDED =
+                   COMPOUND-FACTOR * (1 + PERIOD-RATE / 100)
+           END-PERFORM.
+
+      *    READS THE SHOP'S CURRENCY CONVERSION TABLE INTO MEMORY
+      *    ONCE PER RUN SO EACH ACCOUNT'S CURRENCY CODE CAN BE
+      *    VALIDATED AND PRICED AGAINST THE BASE CURRENCY WITHOUT
+      *    RE-OPENING CURRTBL FOR EVERY RECORD.
+       LOAD-CURRENCY-TABLE.
+           OPEN INPUT CURR-TABLE-FILE
+           IF CURR-TABLE-STATUS = "00"
+               PERFORM UNTIL CURR-TABLE-STATUS NOT = "00"
+                   READ CURR-TABLE-FILE
+                       AT END MOVE "10" TO CURR-TABLE-STATUS
+                       NOT AT END
+                           ADD 1 TO CURRENCY-TABLE-COUNT
+                           MOVE CURR-CODE TO
+                               TBL-CURR-CODE (CURRENCY-TABLE-COUNT)
+                           MOVE CURR-NAME TO
+                               TBL-CURR-NAME (CURRENCY-TABLE-COUNT)
+                           MOVE CURR-RATE-TO-BASE TO
+                               TBL-CURR-RATE-TO-BASE
+                                   (CURRENCY-TABLE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE CURR-TABLE-FILE
+           END-IF.
+
+      *    READS THE CONFIGURED MINIMUM-PRINCIPAL THRESHOLD FROM AN
+      *    OPTIONAL PARAMETER FILE; LEAVES THE DEFAULT OF ZERO (NO
+      *    MINIMUM ENFORCED) WHEN THE FILE HAS NOT BEEN SUPPLIED.
+       LOAD-MINIMUM-PRINCIPAL.
+           OPEN INPUT MIN-BAL-PARM-FILE
+           IF MIN-BAL-PARM-STATUS = "00"
+               READ MIN-BAL-PARM-FILE
+                   AT END CONTINUE
+               END-READ
+               MOVE MIN-BAL-PARM-RECORD TO MINIMUM-PRINCIPAL
+               CLOSE MIN-BAL-PARM-FILE
+           END-IF.
+
+      *    FLAGS AN ACCOUNT WHOSE PRINCIPAL FALLS BELOW THE CONFIGURED
+      *    MINIMUM THRESHOLD SO IT IS ROUTED TO THE EXCEPTIONS RECORD
+      *    INSTEAD OF HAVING INTEREST COMPUTED ON IT.
+       REJECT-BELOW-MINIMUM-PRINCIPAL.
+           MOVE "N" TO BELOW-MINIMUM-SWITCH
+           IF P < MINIMUM-PRINCIPAL
+               SET PRINCIPAL-BELOW-MINIMUM TO TRUE
+           END-IF.
+
+      *    LOOKS UP THE CURRENT ACCOUNT'S CURRENCY CODE IN THE
+      *    IN-MEMORY TABLE BUILT BY LOAD-CURRENCY-TABLE.
+       LOOKUP-CURRENCY-RATE.
+           MOVE "N" TO CURRENCY-FOUND-SWITCH
+           MOVE SPACES TO CURRENT-CURRENCY-NAME
+           MOVE 1 TO CURRENT-CURRENCY-RATE
+           PERFORM VARYING CURRENCY-TABLE-INDEX FROM 1 BY 1
+                   UNTIL CURRENCY-TABLE-INDEX > CURRENCY-TABLE-COUNT
+               IF TBL-CURR-CODE (CURRENCY-TABLE-INDEX)
+                       = MSTR-CURRENCY-CODE
+                   SET CURRENCY-WAS-FOUND TO TRUE
+                   MOVE TBL-CURR-NAME (CURRENCY-TABLE-INDEX)
+                       TO CURRENT-CURRENCY-NAME
+                   MOVE TBL-CURR-RATE-TO-BASE (CURRENCY-TABLE-INDEX)
+                       TO CURRENT-CURRENCY-RATE
+               END-IF
+           END-PERFORM.
